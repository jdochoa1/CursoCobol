@@ -0,0 +1,126 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SERVICIO-ARITMETICO.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  SHARED ARITHMETIC SUBROUTINE FOR SUMA/RESTA/MULT/DIV
+000180*           ON TWO SIGNED-DECIMAL OPERANDS, WITH A SELECTABLE
+000190*           ROUNDING MODE AND A RETURN CODE FOR OVERFLOW OR A
+000200*           ZERO DIVISOR.  BOTH OPERACIONES-BASICAS AND
+000210*           NEGATIVOS-Y-DECIMALES CALL THIS INSTEAD OF EACH
+000220*           KEEPING ITS OWN COPY OF THE SAME BASIC MATH.
+000230* TECTONICS. cobc
+000240*----------------------------------------------------------------*
+000250* MODIFICATION HISTORY.
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 DAO  ORIGINAL VERSION.  PULLED OUT OF OPERACIONES-
+000280*                 BASICAS AND NEGATIVOS-Y-DECIMALES, WHICH EACH
+000290*                 HAD THEIR OWN ADD/SUBTRACT/MULTIPLY/DIVIDE
+000300*                 STATEMENTS WITH DIFFERENT PIC CLAUSES AND NO
+000310*                 SHARED CODE BETWEEN THEM.
+000320*----------------------------------------------------------------*
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 LINKAGE SECTION.
+000360 01  LK-OPERACION             PIC X(01).
+000370     88  LK-OP-SUMA                        VALUE "S".
+000380     88  LK-OP-RESTA                       VALUE "R".
+000390     88  LK-OP-MULT                        VALUE "M".
+000400     88  LK-OP-DIV                         VALUE "D".
+000410 01  LK-REDONDEO              PIC X(01).
+000420     88  LK-REDONDEO-TRUNCA                VALUE "T".
+000430     88  LK-REDONDEO-CERCANO               VALUE "R".
+000440 01  LK-NUM1                  PIC S9(9)V99.
+000450 01  LK-NUM2                  PIC S9(9)V99.
+000460 01  LK-RESULTADO             PIC S9(9)V99.
+000470 01  LK-RETURN-CODE           PIC 9(02).
+000480     88  LK-OK                             VALUE ZERO.
+000490     88  LK-DIVISOR-CERO                   VALUE 08.
+000500     88  LK-DESBORDAMIENTO                 VALUE 12.
+000510     88  LK-OPERACION-INVALIDA             VALUE 16.
+000520 PROCEDURE DIVISION USING LK-OPERACION LK-REDONDEO LK-NUM1
+000530     LK-NUM2 LK-RESULTADO LK-RETURN-CODE.
+000540 0000-MAINLINE.
+000550     MOVE ZERO TO LK-RETURN-CODE
+000560     MOVE ZERO TO LK-RESULTADO
+000570     EVALUATE TRUE
+000580         WHEN LK-OP-SUMA
+000590             PERFORM 2010-SUMA
+000600         WHEN LK-OP-RESTA
+000610             PERFORM 2020-RESTA
+000620         WHEN LK-OP-MULT
+000630             PERFORM 2030-MULT
+000640         WHEN LK-OP-DIV
+000650             PERFORM 2040-DIV
+000660         WHEN OTHER
+000670             MOVE 16 TO LK-RETURN-CODE
+000680     END-EVALUATE
+000690     GOBACK.
+000700*
+000710* 2010-SUMA - LK-NUM1 + LK-NUM2, ROUNDED OR TRUNCATED PER
+000720*             LK-REDONDEO.
+000730 2010-SUMA.
+000740     IF LK-REDONDEO-TRUNCA
+000750         COMPUTE LK-RESULTADO = LK-NUM1 + LK-NUM2
+000760             ON SIZE ERROR
+000770                 MOVE 12 TO LK-RETURN-CODE
+000780         END-COMPUTE
+000790     ELSE
+000800         COMPUTE LK-RESULTADO ROUNDED = LK-NUM1 + LK-NUM2
+000810             ON SIZE ERROR
+000820                 MOVE 12 TO LK-RETURN-CODE
+000830         END-COMPUTE
+000840     END-IF.
+000850*
+000860* 2020-RESTA - LK-NUM1 - LK-NUM2, ROUNDED OR TRUNCATED PER
+000870*              LK-REDONDEO.
+000880 2020-RESTA.
+000890     IF LK-REDONDEO-TRUNCA
+000900         COMPUTE LK-RESULTADO = LK-NUM1 - LK-NUM2
+000910             ON SIZE ERROR
+000920                 MOVE 12 TO LK-RETURN-CODE
+000930         END-COMPUTE
+000940     ELSE
+000950         COMPUTE LK-RESULTADO ROUNDED = LK-NUM1 - LK-NUM2
+000960             ON SIZE ERROR
+000970                 MOVE 12 TO LK-RETURN-CODE
+000980         END-COMPUTE
+000990     END-IF.
+001000*
+001010* 2030-MULT - LK-NUM1 * LK-NUM2, ROUNDED OR TRUNCATED PER
+001020*             LK-REDONDEO.
+001030 2030-MULT.
+001040     IF LK-REDONDEO-TRUNCA
+001050         COMPUTE LK-RESULTADO = LK-NUM1 * LK-NUM2
+001060             ON SIZE ERROR
+001070                 MOVE 12 TO LK-RETURN-CODE
+001080         END-COMPUTE
+001090     ELSE
+001100         COMPUTE LK-RESULTADO ROUNDED = LK-NUM1 * LK-NUM2
+001110             ON SIZE ERROR
+001120                 MOVE 12 TO LK-RETURN-CODE
+001130         END-COMPUTE
+001140     END-IF.
+001150*
+001160* 2040-DIV - LK-NUM1 / LK-NUM2, FLAGGING A ZERO DIVISOR SEPARATELY
+001170*            FROM A GENUINE OVERFLOW SO THE CALLER CAN TELL THEM
+001180*            APART.
+001190 2040-DIV.
+001200     IF LK-NUM2 = ZERO
+001210         MOVE 08 TO LK-RETURN-CODE
+001220     ELSE
+001230         IF LK-REDONDEO-TRUNCA
+001240             COMPUTE LK-RESULTADO = LK-NUM1 / LK-NUM2
+001250                 ON SIZE ERROR
+001260                     MOVE 12 TO LK-RETURN-CODE
+001270             END-COMPUTE
+001280         ELSE
+001290             COMPUTE LK-RESULTADO ROUNDED = LK-NUM1 / LK-NUM2
+001300                 ON SIZE ERROR
+001310                     MOVE 12 TO LK-RETURN-CODE
+001320             END-COMPUTE
+001330         END-IF
+001340     END-IF.
+001350 END PROGRAM SERVICIO-ARITMETICO.
