@@ -1,39 +1,512 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 25/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO13.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NOMBRE PIC X(15).
-       01  APELLIDOS PIC X(20).
-       01  EDAD PIC 99.
-
-       PROCEDURE DIVISION.
-       SOLICITA-DATOS.
-       PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-       PERFORM SOLICITA-EDAD.
-       DISPLAY
-       "Nombre: " NOMBRE
-       "Apellidos: "APELLIDOS
-       "Edad: " EDAD.
-
-           STOP RUN.
-
-       SOLICITA-NOMBRE.
-           DISPLAY "Introduce Nombre: "
-           ACCEPT NOMBRE.
-
-       SOLICITA-APELLIDOS.
-           DISPLAY "Introduce Apellidos: "
-           ACCEPT APELLIDOS.
-
-       SOLICITA-EDAD.
-           DISPLAY "Introduce Edad:"
-           ACCEPT EDAD.
-
-       END PROGRAM CAPITULO13.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO13.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 25/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  DATA-ENTRY FRONT END FOR THE EMPLOYEE-MASTER FILE.
+000180*           CAPTURES EMPLOYEE-ID/NOMBRE/APELLIDOS/FECHA DE
+000190*           NACIMIENTO AND WRITES EACH ENTRY AS A KEYED RECORD.
+000200* TECTONICS. cobc
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.
+000230* DATE       INIT DESCRIPTION
+000240* 2023-01-25 DAO  ORIGINAL SOLICITA-DATOS/DISPLAY-ONLY VERSION.
+000250* 2026-08-08 DAO  REBUILT AS A DATA-ENTRY PROGRAM THAT WRITES EACH
+000260*                 CAPTURED ENTRY TO A NEW INDEXED EMPLOYEE-MASTER
+000270*                 FILE KEYED BY EMPLOYEE-ID, SO ENTRIES ARE KEPT
+000280*                 INSTEAD OF ONLY BEING DISPLAYED BACK.
+000290* 2026-08-08 DAO  ADDED EDIT CHECKS THAT REJECT A BLANK NOMBRE/
+000300*                 APELLIDOS OR AN OUT-OF-RANGE EDAD AND LOOP
+000310*                 BACK FOR RE-ENTRY INSTEAD OF ACCEPTING THEM.
+000320* 2026-08-08 DAO  ADDED A CORRECTION MODE THAT LOOKS UP AN
+000330*                 EXISTING EMPLOYEE-ID AND LETS THE OPERATOR
+000340*                 RE-KEY NOMBRE/APELLIDOS/EDAD ON THE SAME
+000350*                 RECORD INSTEAD OF ADDING A DUPLICATE.
+000360* 2026-08-08 DAO  REPLACED THE DIRECT EDAD ENTRY WITH A FECHA DE
+000370*                 NACIMIENTO FIELD.  EDAD IS NOW COMPUTED FROM IT
+000380*                 AGAINST TODAY'S DATE EVERY TIME IT IS SHOWN, SO
+000390*                 IT NO LONGER GOES STALE OR NEEDS RE-KEYING.
+000400* 2026-08-08 DAO  ADDED A BATCH-LOAD MODE THAT READS A FLAT FILE
+000410*                 OF NOMBRE/APELLIDOS/FECHA-NAC RECORDS AND LOADS
+000420*                 THEM ALL IN ONE RUN, FOR CONVERTING THE PAPER
+000430*                 ROSTER INTO EMPLOYEE-MASTER.
+000440* 2026-08-08 DAO  WS-NOMBRE/WS-APELLIDOS/WS-EDAD NOW COME FROM THE
+000450*                 SHARED PERSONA COPYBOOK INSTEAD OF THEIR OWN
+000460*                 PIC CLAUSES, WHICH WIDENS WS-EDAD FROM PIC 99
+000470*                 TO PIC 999 TO MATCH THE OTHER PROGRAMS THAT
+000480*                 CLASSIFY EDAD.
+000490* 2026-08-08 DAO  BATCH-LOAD REJECTS (BLANK NOMBRE/APELLIDOS, BAD
+000500*                 FECHA-NAC, DUPLICATE NAME OR EMPLOYEE-ID) NOW GO
+000510*                 TO A REJECT-FILE WITH A REASON CODE INSTEAD OF
+000520*                 ONLY A CONSOLE MESSAGE, SO A REJECTED ENTRY CAN
+000530*                 BE TRACED BACK AFTER THE RUN.
+000540* 2026-08-08 DAO  BATCH-LOAD NOW RECONCILES THE COUNT OF RECORDS
+000550*                 READ FROM THE LOAD FILE AGAINST THE COUNT
+000560*                 GRABADOS PLUS RECHAZADOS AND FLAGS ANY GAP AT
+000570*                 END OF RUN INSTEAD OF LETTING A LOST RECORD GO
+000580*                 UNNOTICED.
+000590* 2026-08-08 DAO  BATCH-LOAD NOW STAMPS ITS START AND ITS
+000600*                 RECONCILIATION MESSAGES WITH A RUN-DATE AND A
+000610*                 SEQUENTIAL RUN-ID FROM THE SHARED SERVICIO-
+000620*                 CORRIDA SUBPROGRAM SO A DISCREPANCY CAN BE
+000630*                 TRACED BACK TO THE RUN THAT PRODUCED IT.
+000640* 2026-08-08 DAO  FECHA-NAC IS NOW CALENDAR-VALIDATED (MONTH 1-12,
+000650*                 DAY VALID FOR THE MONTH INCLUDING LEAP YEARS),
+000660*                 REJECTED IF IT IS IN THE FUTURE, AND REJECTED IF
+000670*                 THE EDAD IT DERIVES IS THE 00/99 SENTINEL RANGE -
+000680*                 THE OUT-OF-RANGE-AGE GUARD THAT DIRECT EDAD ENTRY
+000690*                 USED TO ENFORCE, CARRIED OVER TO THE DERIVED
+000700*                 FIELD.  APPLIES TO BOTH INTERACTIVE ENTRY AND
+000710*                 BATCH LOAD.
+000720*----------------------------------------------------------------*
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEEMASTER"
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS EMP-ID
+000800         FILE STATUS IS WS-EMP-STATUS.
+000810     SELECT LOAD-FILE ASSIGN TO "LOADFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT REJECT-FILE ASSIGN TO "REJECTFILE"
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  EMPLOYEE-MASTER.
+000880 01  EMPLOYEE-RECORD.
+000890     05  EMP-ID              PIC 9(06).
+000900     05  EMP-NOMBRE          PIC X(15).
+000910     05  EMP-APELLIDOS       PIC X(20).
+000920     05  EMP-FECHA-NAC       PIC 9(08).
+000930 FD  LOAD-FILE
+000940     RECORDING MODE IS F.
+000950 01  LOAD-RECORD.
+000960     05  LD-EMP-ID           PIC 9(06).
+000970     05  LD-NOMBRE           PIC X(15).
+000980     05  LD-APELLIDOS        PIC X(20).
+000990     05  LD-FECHA-NAC        PIC 9(08).
+001000 FD  REJECT-FILE
+001010     RECORDING MODE IS F.
+001020 01  REJECT-RECORD           PIC X(80).
+001030 WORKING-STORAGE SECTION.
+001040 01  WS-EMP-STATUS           PIC X(02).
+001050     88  WS-EMP-OK                        VALUE "00".
+001060     88  WS-EMP-DUPLICATE                 VALUE "22".
+001070     88  WS-EMP-FILE-MISSING              VALUE "35".
+001080 01  WS-EMP-ID               PIC 9(06).
+001090     COPY PERSONA REPLACING ==:LVL:==    BY ==01==
+001100                            ==:PREFIX:== BY ==WS==.
+001110 01  WS-FECHA-NAC            PIC 9(08).
+001120 01  WS-FECHA-NAC-R REDEFINES WS-FECHA-NAC.
+001130     05  WS-NAC-ANIO         PIC 9(04).
+001140     05  WS-NAC-MES          PIC 9(02).
+001150     05  WS-NAC-DIA          PIC 9(02).
+001160 01  WS-FECHA-ACTUAL         PIC 9(08).
+001170 01  WS-FECHA-ACTUAL-R REDEFINES WS-FECHA-ACTUAL.
+001180     05  WS-ACT-ANIO         PIC 9(04).
+001190     05  WS-ACT-MES          PIC 9(02).
+001200     05  WS-ACT-DIA          PIC 9(02).
+001210 01  WS-NOMBRE-SW            PIC X(01)     VALUE "N".
+001220     88  WS-NOMBRE-VALIDO                  VALUE "Y".
+001230 01  WS-APELLIDOS-SW         PIC X(01)     VALUE "N".
+001240     88  WS-APELLIDOS-VALIDO               VALUE "Y".
+001250 01  WS-FECHA-NAC-SW         PIC X(01)     VALUE "N".
+001260     88  WS-FECHA-NAC-VALIDA               VALUE "Y".
+001270 01  WS-DIAS-TABLA           PIC X(24)     VALUE
+001280         "312831303130313130313031".
+001290 01  WS-DIAS-TABLA-R REDEFINES WS-DIAS-TABLA.
+001300     05  WS-DIAS-MES         OCCURS 12 TIMES PIC 99.
+001310 01  WS-DIV-TEMP             PIC 9(04).
+001320 01  WS-REM4                 PIC 9(04).
+001330 01  WS-REM100               PIC 9(04).
+001340 01  WS-REM400               PIC 9(04).
+001350 01  WS-MODO                 PIC X(01).
+001360     88  WS-MODO-ALTA                      VALUE "A".
+001370     88  WS-MODO-CORRECCION                VALUE "C".
+001380     88  WS-MODO-LOTE                      VALUE "L".
+001390 01  WS-LOTE-EOF-SW          PIC X(01)     VALUE "N".
+001400     88  WS-LOTE-EOF                       VALUE "Y".
+001410 01  WS-DUP-SW               PIC X(01)     VALUE "N".
+001420     88  WS-DUP-ENCONTRADO                 VALUE "Y".
+001430 01  WS-BUSQUEDA-EOF-SW      PIC X(01)     VALUE "N".
+001440     88  WS-BUSQUEDA-EOF                   VALUE "Y".
+001450 77  WS-REJECT-COUNT         PIC 9(07)  COMP VALUE ZERO.
+001460 01  WS-REJECT-REASON        PIC X(30).
+001470 01  WS-EDIT-EMP-ID          PIC ZZZZZ9.
+001480 77  WS-LOTE-READ-COUNT      PIC 9(07)  COMP VALUE ZERO.
+001490 77  WS-LOTE-WRITE-COUNT     PIC 9(07)  COMP VALUE ZERO.
+001500 77  WS-LOTE-DIFERENCIA      PIC S9(07) COMP VALUE ZERO.
+001510 01  WS-RUN-DATE             PIC 9(08).
+001520 01  WS-RUN-ID               PIC 9(07).
+001530 01  WS-EDIT-RUN-ID          PIC ZZZZZZ9.
+001540 01  WS-RUN-RETURN-CODE      PIC 9(02).
+001550 PROCEDURE DIVISION.
+001560 0000-MAINLINE.
+001570     PERFORM 1000-INITIALIZE
+001580     PERFORM 1500-SOLICITA-MODO
+001590     EVALUATE TRUE
+001600         WHEN WS-MODO-ALTA
+001610             PERFORM 2000-CAPTURA-DATOS
+001620                 THRU 2000-CAPTURA-DATOS-EXIT
+001630         WHEN WS-MODO-CORRECCION
+001640             PERFORM 4000-ACTUALIZA-REGISTRO
+001650                 THRU 4000-ACTUALIZA-REGISTRO-EXIT
+001660         WHEN WS-MODO-LOTE
+001670             PERFORM 3000-CARGA-LOTE
+001680                 THRU 3000-CARGA-LOTE-EXIT
+001690         WHEN OTHER
+001700             DISPLAY "ERROR - MODO NO VALIDO."
+001710     END-EVALUATE
+001720     PERFORM 9000-TERMINATE
+001730     STOP RUN.
+001740*
+001750* 1000-INITIALIZE - OPEN THE EMPLOYEE-MASTER FILE, CREATING IT
+001760*                   THE FIRST TIME THIS PROGRAM RUNS.
+001770 1000-INITIALIZE.
+001780     OPEN I-O EMPLOYEE-MASTER
+001790     IF WS-EMP-FILE-MISSING
+001800         OPEN OUTPUT EMPLOYEE-MASTER
+001810         CLOSE EMPLOYEE-MASTER
+001820         OPEN I-O EMPLOYEE-MASTER
+001830     END-IF
+001840     OPEN OUTPUT REJECT-FILE.
+001850*
+001860* 1500-SOLICITA-MODO - ASK WHETHER THIS RUN ADDS A NEW RECORD OR
+001870*                      CORRECTS AN EXISTING ONE.
+001880 1500-SOLICITA-MODO.
+001890     DISPLAY "Modo (A=Alta, C=Correccion, L=Carga por Lote): "
+001900     ACCEPT WS-MODO.
+001910*
+001920* 2000-CAPTURA-DATOS - PROMPT FOR ONE EMPLOYEE ENTRY, RE-PROMPTING
+001930*                      ON ANY FIELD THAT FAILS ITS EDIT CHECK,
+001940*                      AND SAVE THE RECORD ONCE IT IS COMPLETE.
+001950 2000-CAPTURA-DATOS.
+001960     PERFORM 2010-SOLICITA-ID
+001970     MOVE "N" TO WS-NOMBRE-SW
+001980     MOVE "N" TO WS-APELLIDOS-SW
+001990     MOVE "N" TO WS-FECHA-NAC-SW
+002000     PERFORM 2020-SOLICITA-NOMBRE UNTIL WS-NOMBRE-VALIDO
+002010     PERFORM 2030-SOLICITA-APELLIDOS UNTIL WS-APELLIDOS-VALIDO
+002020     PERFORM 2040-SOLICITA-FECHA-NAC UNTIL WS-FECHA-NAC-VALIDA
+002030     PERFORM 2050-GRABA-REGISTRO.
+002040 2000-CAPTURA-DATOS-EXIT.
+002050     EXIT.
+002060*
+002070* 2010-SOLICITA-ID - PROMPT FOR THE RECORD'S KEY.
+002080 2010-SOLICITA-ID.
+002090     DISPLAY "Introduce Employee-Id: "
+002100     ACCEPT WS-EMP-ID.
+002110*
+002120* 2020-SOLICITA-NOMBRE - PROMPT FOR NOMBRE, REJECTING BLANKS.
+002130 2020-SOLICITA-NOMBRE.
+002140     DISPLAY "Introduce Nombre: "
+002150     ACCEPT WS-NOMBRE
+002160     IF WS-NOMBRE = SPACES
+002170         DISPLAY "ERROR - EL NOMBRE NO PUEDE ESTAR EN BLANCO."
+002180     ELSE
+002190         SET WS-NOMBRE-VALIDO TO TRUE
+002200     END-IF.
+002210*
+002220* 2030-SOLICITA-APELLIDOS - PROMPT FOR APELLIDOS, REJECTING
+002230*                           BLANKS.
+002240 2030-SOLICITA-APELLIDOS.
+002250     DISPLAY "Introduce Apellidos: "
+002260     ACCEPT WS-APELLIDOS
+002270     IF WS-APELLIDOS = SPACES
+002280         DISPLAY "ERROR - APELLIDOS NO PUEDE ESTAR EN BLANCO."
+002290     ELSE
+002300         SET WS-APELLIDOS-VALIDO TO TRUE
+002310     END-IF.
+002320*
+002330* 2040-SOLICITA-FECHA-NAC - PROMPT FOR THE DATE OF BIRTH
+002340*                           (AAAAMMDD), REJECTING A BLANK/ZERO
+002350*                           ENTRY, AN IMPOSSIBLE CALENDAR DATE, A
+002360*                           DATE IN THE FUTURE, OR A DERIVED EDAD
+002370*                           OUT OF RANGE.
+002380 2040-SOLICITA-FECHA-NAC.
+002390     DISPLAY "Introduce Fecha de Nacimiento (AAAAMMDD): "
+002400     ACCEPT WS-FECHA-NAC
+002410     IF WS-FECHA-NAC = ZERO
+002420         DISPLAY "ERROR - FECHA DE NACIMIENTO NO VALIDA."
+002430     ELSE
+002440         PERFORM 2042-VALIDA-FECHA-NAC
+002450     END-IF.
+002460*
+002470* 2042-VALIDA-FECHA-NAC - CHECK THE MONTH IS 1-12, THE DAY IS
+002480*                         VALID FOR THAT MONTH (ADJUSTING
+002490*                         FEBRUARY FOR LEAP YEARS), THE DATE IS
+002500*                         NOT IN THE FUTURE, AND THE EDAD IT
+002510*                         DERIVES IS NOT THE 00/99 SENTINEL
+002520*                         RANGE.  SETS WS-FECHA-NAC-VALIDA WHEN
+002530*                         EVERY CHECK PASSES.
+002540 2042-VALIDA-FECHA-NAC.
+002550     MOVE "N" TO WS-FECHA-NAC-SW
+002560     PERFORM 2043-CALCULA-MAX-DIA
+002570     EVALUATE TRUE
+002580         WHEN WS-NAC-MES < 1 OR WS-NAC-MES > 12
+002590             DISPLAY "ERROR - MES DE NACIMIENTO NO VALIDO."
+002600         WHEN WS-NAC-DIA < 1
+002610             OR WS-NAC-DIA > WS-DIAS-MES (WS-NAC-MES)
+002620             DISPLAY "ERROR - DIA DE NACIMIENTO NO VALIDO."
+002630         WHEN OTHER
+002640             ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+002650             IF WS-FECHA-NAC > WS-FECHA-ACTUAL
+002660                 DISPLAY "ERROR - FECHA NACIMIENTO EN EL FUTURO."
+002670             ELSE
+002680                 PERFORM 2044-CALCULA-EDAD
+002690                 IF WS-EDAD = ZERO OR WS-EDAD = 99
+002700                     DISPLAY "ERROR - EDAD FUERA DE RANGO."
+002710                 ELSE
+002720                     SET WS-FECHA-NAC-VALIDA TO TRUE
+002730                 END-IF
+002740             END-IF
+002750     END-EVALUATE.
+002760*
+002770* 2043-CALCULA-MAX-DIA - REFRESH FEBRUARY'S ENTRY IN WS-DIAS-MES
+002780*                        FOR WS-NAC-ANIO'S LEAP-YEAR STATUS
+002790*                        (DIVISIBLE BY 4, EXCEPT CENTURY YEARS
+002800*                        NOT DIVISIBLE BY 400).
+002810 2043-CALCULA-MAX-DIA.
+002820     MOVE 28 TO WS-DIAS-MES (2)
+002830     DIVIDE WS-NAC-ANIO BY 4
+002840         GIVING WS-DIV-TEMP REMAINDER WS-REM4
+002850     DIVIDE WS-NAC-ANIO BY 100
+002860         GIVING WS-DIV-TEMP REMAINDER WS-REM100
+002870     DIVIDE WS-NAC-ANIO BY 400
+002880         GIVING WS-DIV-TEMP REMAINDER WS-REM400
+002890     IF WS-REM4 = ZERO
+002900             AND (WS-REM100 NOT = ZERO OR WS-REM400 = ZERO)
+002910         MOVE 29 TO WS-DIAS-MES (2)
+002920     END-IF.
+002930*
+002940* 2044-CALCULA-EDAD - DERIVE EDAD FROM FECHA-NAC AS OF TODAY.
+002950 2044-CALCULA-EDAD.
+002960     ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+002970     COMPUTE WS-EDAD = WS-ACT-ANIO - WS-NAC-ANIO
+002980     IF WS-ACT-MES < WS-NAC-MES
+002990         SUBTRACT 1 FROM WS-EDAD
+003000     ELSE
+003010         IF WS-ACT-MES = WS-NAC-MES AND WS-ACT-DIA < WS-NAC-DIA
+003020             SUBTRACT 1 FROM WS-EDAD
+003030         END-IF
+003040     END-IF.
+003050*
+003060* 2045-MUEVE-CAMPOS - COPY THE CAPTURED WS FIELDS INTO THE
+003070*                     EMPLOYEE-MASTER RECORD AREA.
+003080 2045-MUEVE-CAMPOS.
+003090     MOVE WS-EMP-ID TO EMP-ID
+003100     MOVE WS-NOMBRE TO EMP-NOMBRE
+003110     MOVE WS-APELLIDOS TO EMP-APELLIDOS
+003120     MOVE WS-FECHA-NAC TO EMP-FECHA-NAC.
+003130*
+003140* 2047-VERIFICA-DUPLICADO - BROWSE EMPLOYEE-MASTER LOOKING FOR
+003150*                           A RECORD ALREADY ON FILE FOR THE
+003160*                           SAME NOMBRE/APELLIDOS.
+003170 2047-VERIFICA-DUPLICADO.
+003180     MOVE "N" TO WS-DUP-SW
+003190     MOVE "N" TO WS-BUSQUEDA-EOF-SW
+003200     MOVE LOW-VALUES TO EMP-ID
+003210     START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+003220         INVALID KEY
+003230             SET WS-BUSQUEDA-EOF TO TRUE
+003240     END-START
+003250     PERFORM 2048-BUSCA-DUPLICADO
+003260         UNTIL WS-BUSQUEDA-EOF OR WS-DUP-ENCONTRADO.
+003270*
+003280* 2048-BUSCA-DUPLICADO - READ THE NEXT RECORD AND COMPARE IT
+003290*                        AGAINST THE NOMBRE/APELLIDOS BEING
+003300*                        ENTERED.
+003310 2048-BUSCA-DUPLICADO.
+003320     READ EMPLOYEE-MASTER NEXT RECORD
+003330         AT END
+003340             SET WS-BUSQUEDA-EOF TO TRUE
+003350         NOT AT END
+003360             IF EMP-NOMBRE = WS-NOMBRE
+003370                 AND EMP-APELLIDOS = WS-APELLIDOS
+003380                 SET WS-DUP-ENCONTRADO TO TRUE
+003390             END-IF
+003400     END-READ.
+003410*
+003420* 2050-GRABA-REGISTRO - CHECK FOR A DUPLICATE PERSON, THEN
+003430*                       WRITE THE CAPTURED FIELDS TO THE MASTER.
+003440 2050-GRABA-REGISTRO.
+003450     PERFORM 2047-VERIFICA-DUPLICADO
+003460     IF WS-DUP-ENCONTRADO
+003470         DISPLAY "AVISO - YA EXISTE UN EMPLEADO CON ESE NOMBRE:"
+003480         DISPLAY "  " WS-NOMBRE " " WS-APELLIDOS
+003490         IF WS-MODO-LOTE
+003500             MOVE "NOMBRE DUPLICADO" TO WS-REJECT-REASON
+003510             PERFORM 3025-ESCRIBE-RECHAZO-LOTE
+003520         END-IF
+003530     ELSE
+003540         PERFORM 2045-MUEVE-CAMPOS
+003550         WRITE EMPLOYEE-RECORD
+003560         IF WS-EMP-OK
+003570             IF WS-MODO-LOTE
+003580                 ADD 1 TO WS-LOTE-WRITE-COUNT
+003590             END-IF
+003600             MOVE EMP-FECHA-NAC TO WS-FECHA-NAC
+003610             PERFORM 2044-CALCULA-EDAD
+003620             DISPLAY "Registro grabado - Employee-Id: " EMP-ID
+003630             DISPLAY "Nombre: " EMP-NOMBRE
+003640             DISPLAY "Apellidos: " EMP-APELLIDOS
+003650             DISPLAY "Edad: " WS-EDAD
+003660         ELSE
+003670             IF WS-EMP-DUPLICATE
+003680                 DISPLAY "ERROR - YA EXISTE UN EMPLOYEE-ID "
+003690                     WS-EMP-ID
+003700                 IF WS-MODO-LOTE
+003710                    MOVE "ID DUPLICADO" TO WS-REJECT-REASON
+003720                    PERFORM 3025-ESCRIBE-RECHAZO-LOTE
+003730                 END-IF
+003740             ELSE
+003750                 DISPLAY "ERROR AL GRABAR - STATUS=" WS-EMP-STATUS
+003760             END-IF
+003770         END-IF
+003780     END-IF.
+003790*
+003800* 3000-CARGA-LOTE - READ THE LOAD FILE AND WRITE EACH VALID
+003810*                   ENTRY TO EMPLOYEE-MASTER IN ONE RUN.
+003820 3000-CARGA-LOTE.
+003830     CALL "SERVICIO-CORRIDA" USING WS-RUN-DATE WS-RUN-ID
+003840         WS-RUN-RETURN-CODE
+003850     CANCEL "SERVICIO-CORRIDA"
+003860     MOVE WS-RUN-ID TO WS-EDIT-RUN-ID
+003870     DISPLAY "*** CARGA POR LOTE - CORRIDA " WS-EDIT-RUN-ID
+003880         " - FECHA " WS-RUN-DATE " ***"
+003890     OPEN INPUT LOAD-FILE
+003900     PERFORM 3010-LEE-LOTE
+003910     PERFORM 3020-PROCESA-LOTE-REGISTRO
+003920         THRU 3020-PROCESA-LOTE-REGISTRO-EXIT
+003930         UNTIL WS-LOTE-EOF
+003940     CLOSE LOAD-FILE
+003950     PERFORM 3030-CONCILIA-LOTE.
+003960 3000-CARGA-LOTE-EXIT.
+003970     EXIT.
+003980*
+003990* 3010-LEE-LOTE - READ ONE LOAD-FILE RECORD, SET EOF SWITCH.
+004000 3010-LEE-LOTE.
+004010     READ LOAD-FILE
+004020         AT END
+004030             SET WS-LOTE-EOF TO TRUE
+004040         NOT AT END
+004050             ADD 1 TO WS-LOTE-READ-COUNT
+004060     END-READ.
+004070*
+004080* 3020-PROCESA-LOTE-REGISTRO - EDIT AND WRITE ONE LOADED ENTRY,
+004090*                              REJECTING IT WITHOUT STOPPING THE
+004100*                              REST OF THE RUN IF IT FAILS THE
+004110*                              SAME EDIT RULES AS INTERACTIVE
+004120*                              ENTRY.
+004130 3020-PROCESA-LOTE-REGISTRO.
+004140     MOVE LD-EMP-ID TO WS-EMP-ID
+004150     MOVE LD-NOMBRE TO WS-NOMBRE
+004160     MOVE LD-APELLIDOS TO WS-APELLIDOS
+004170     MOVE LD-FECHA-NAC TO WS-FECHA-NAC
+004180     MOVE "N" TO WS-FECHA-NAC-SW
+004190     IF WS-FECHA-NAC NOT = ZERO
+004200         PERFORM 2042-VALIDA-FECHA-NAC
+004210     END-IF
+004220     EVALUATE TRUE
+004230         WHEN WS-NOMBRE = SPACES
+004240             MOVE "NOMBRE EN BLANCO" TO WS-REJECT-REASON
+004250             PERFORM 3025-ESCRIBE-RECHAZO-LOTE
+004260         WHEN WS-APELLIDOS = SPACES
+004270             MOVE "APELLIDOS EN BLANCO" TO WS-REJECT-REASON
+004280             PERFORM 3025-ESCRIBE-RECHAZO-LOTE
+004290         WHEN NOT WS-FECHA-NAC-VALIDA
+004300             MOVE "FECHA NACIMIENTO INVALIDA" TO WS-REJECT-REASON
+004310             PERFORM 3025-ESCRIBE-RECHAZO-LOTE
+004320         WHEN OTHER
+004330             PERFORM 2050-GRABA-REGISTRO
+004340     END-EVALUATE
+004350     PERFORM 3010-LEE-LOTE.
+004360 3020-PROCESA-LOTE-REGISTRO-EXIT.
+004370     EXIT.
+004380*
+004390* 3025-ESCRIBE-RECHAZO-LOTE - LOG ONE REJECTED BATCH-LOAD ENTRY
+004400*                             TO THE REJECT FILE WITH THE REASON
+004410*                             CODE SET BY THE CALLER IN
+004420*                             WS-REJECT-REASON, SO IT CAN BE
+004430*                             TRACED BACK AFTER THE RUN.
+004440 3025-ESCRIBE-RECHAZO-LOTE.
+004450     ADD 1 TO WS-REJECT-COUNT
+004460     MOVE WS-EMP-ID TO WS-EDIT-EMP-ID
+004470     MOVE SPACES TO REJECT-RECORD
+004480     STRING "REJ-" WS-REJECT-REASON
+004490            " ID=" WS-EDIT-EMP-ID
+004500            " NOMBRE=" WS-NOMBRE
+004510            " APELLIDOS=" WS-APELLIDOS
+004520         DELIMITED BY SIZE INTO REJECT-RECORD
+004530     WRITE REJECT-RECORD
+004540     DISPLAY REJECT-RECORD.
+004550*
+004560* 3030-CONCILIA-LOTE - COMPARE THE COUNT OF RECORDS READ FROM
+004570*                      LOAD-FILE AGAINST GRABADOS PLUS
+004580*                      RECHAZADOS AND FLAG ANY GAP, SO A RECORD
+004590*                      LOST DURING THE LOAD DOES NOT GO UNNOTICED.
+004600 3030-CONCILIA-LOTE.
+004610     DISPLAY "*** CARGA POR LOTE - CORRIDA " WS-EDIT-RUN-ID
+004620         " - FECHA " WS-RUN-DATE " ***"
+004630     DISPLAY "*** CARGA POR LOTE - LEIDOS=      "
+004640         WS-LOTE-READ-COUNT
+004650     DISPLAY "*** CARGA POR LOTE - GRABADOS=    "
+004660         WS-LOTE-WRITE-COUNT
+004670     DISPLAY "*** CARGA POR LOTE - RECHAZADOS=  "
+004680         WS-REJECT-COUNT
+004690     COMPUTE WS-LOTE-DIFERENCIA =
+004700         WS-LOTE-READ-COUNT - WS-LOTE-WRITE-COUNT
+004710             - WS-REJECT-COUNT
+004720     IF WS-LOTE-DIFERENCIA NOT = ZERO
+004730         DISPLAY "*** AVISO - DISCREPANCIA DE " WS-LOTE-DIFERENCIA
+004740             " REGISTRO(S) ENTRE LEIDOS Y GRABADOS+RECHAZADOS ***"
+004750     ELSE
+004760         DISPLAY "*** CONCILIACION DE CARGA OK - SIN DISCREPANCIA"
+004770     END-IF.
+004780*
+004790* 4000-ACTUALIZA-REGISTRO - LOOK UP AN EXISTING RECORD BY
+004800*                           EMPLOYEE-ID AND LET THE OPERATOR
+004810*                           RE-KEY NOMBRE/APELLIDOS/FECHA-NAC.
+004820 4000-ACTUALIZA-REGISTRO.
+004830     PERFORM 2010-SOLICITA-ID
+004840     MOVE WS-EMP-ID TO EMP-ID
+004850     READ EMPLOYEE-MASTER
+004860         INVALID KEY
+004870             DISPLAY "ERROR - EMPLOYEE-ID NO EXISTE: " WS-EMP-ID
+004880         NOT INVALID KEY
+004890             MOVE EMP-FECHA-NAC TO WS-FECHA-NAC
+004900             PERFORM 2044-CALCULA-EDAD
+004910             DISPLAY "Registro actual - Nombre: " EMP-NOMBRE
+004920             DISPLAY "Apellidos: " EMP-APELLIDOS
+004930             DISPLAY "Edad: " WS-EDAD
+004940             MOVE "N" TO WS-NOMBRE-SW
+004950             MOVE "N" TO WS-APELLIDOS-SW
+004960             MOVE "N" TO WS-FECHA-NAC-SW
+004970             PERFORM 2020-SOLICITA-NOMBRE UNTIL WS-NOMBRE-VALIDO
+004980             PERFORM 2030-SOLICITA-APELLIDOS
+004990                 UNTIL WS-APELLIDOS-VALIDO
+005000             PERFORM 2040-SOLICITA-FECHA-NAC
+005010                 UNTIL WS-FECHA-NAC-VALIDA
+005020             PERFORM 4050-REESCRIBE-REGISTRO
+005030     END-READ.
+005040 4000-ACTUALIZA-REGISTRO-EXIT.
+005050     EXIT.
+005060*
+005070* 4050-REESCRIBE-REGISTRO - REWRITE THE CORRECTED RECORD.
+005080 4050-REESCRIBE-REGISTRO.
+005090     PERFORM 2045-MUEVE-CAMPOS
+005100     REWRITE EMPLOYEE-RECORD
+005110     IF WS-EMP-OK
+005120         DISPLAY "Registro actualizado - Employee-Id: " EMP-ID
+005130     ELSE
+005140         DISPLAY "ERROR AL ACTUALIZAR - STATUS=" WS-EMP-STATUS
+005150     END-IF.
+005160*
+005170* 9000-TERMINATE - CLOSE THE MASTER FILE.
+005180 9000-TERMINATE.
+005190     CLOSE EMPLOYEE-MASTER
+005200     CLOSE REJECT-FILE.
+005210 END PROGRAM CAPITULO13.
