@@ -1,25 +1,300 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NEGATIVOS-Y-DECIMALES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1 PIC 99V99.
-       01  NUM2 PIC S9999.
-       01  RESULTADO PIC S99V99.
-       PROCEDURE DIVISION.
-       NEGATIVOS-POSITIVOS-DECIMALES.
-           MOVE 10.15 TO NUM1.
-           MOVE -10.15 TO NUM2.
-           COMPUTE RESULTADO = NUM1 + NUM2.
-           DISPLAY NUM1.
-           DISPLAY NUM2.
-           DISPLAY RESULTADO.
-
-            STOP RUN.
-       END PROGRAM NEGATIVOS-Y-DECIMALES.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NEGATIVOS-Y-DECIMALES.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 22/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  BATCH SIGNED/DECIMAL CALCULATOR (NUM1 + NUM2) DRIVEN *
+000180*           FROM A TRANSACTION FILE OF NUM1/NUM2 PAIRS.          *
+000190* TECTONICS. cobc                                                *
+000200*----------------------------------------------------------------*
+000210* MODIFICATION HISTORY.                                          *
+000220* DATE       INIT DESCRIPTION                                    *
+000230* 2023-01-22 DAO  ORIGINAL HARDCODED TWO-LITERAL VERSION.        *
+000240* 2026-08-08 DAO  WIDENED RESULTADO AND ADDED ON SIZE ERROR SO A *
+000250*                 LARGE NUM2 CANNOT SILENTLY TRUNCATE THE SUM.   *
+000260* 2026-08-08 DAO  ADDED A SELECTABLE ROUNDING MODE SWITCH (R=    *
+000270*                 ROUND TO NEAREST, T=TRUNCATE) SO RECONCILIATION*
+000280*                 CAN CONTROL HOW PENNY AMOUNTS ARE HANDLED.     *
+000290* 2026-08-08 DAO  RESULTS NOW GO TO A PRINTED REPORT FILE WITH A *
+000300*                 RUN-DATE HEADING INSTEAD OF ONLY THE CONSOLE.  *
+000310* 2026-08-08 DAO  REPLACED THE HARDCODED MOVE LITERALS WITH A    *
+000320*                 TRANSACTION FILE LOOP SO A FULL DAY'S SIGNED-  *
+000330*                 DECIMAL PAIRS CAN BE BATCH-PROCESSED.          *
+000340* 2026-08-08 DAO  ADDED RANGE-EDIT ON THE RAW NUM1/NUM2 FIELDS   *
+000350*                 BEFORE THE COMPUTE.  OUT-OF-RANGE VALUES ARE   *
+000360*                 WRITTEN TO A REJECT LOG WITH A REASON CODE     *
+000370*                 INSTEAD OF SILENTLY TRUNCATING INTO THE SUM.   *
+000380* 2026-08-08 DAO  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN *
+000390*                 BE CALLED AS A SUBPROGRAM FROM THE GO-TO MENU  *
+000400*                 DRIVER WITHOUT GIVING UP ITS OWN STANDALONE    *
+000410*                 BATCH-JOB ENTRY POINT.                         *
+000420* 2026-08-08 DAO  SETS RETURN-CODE AT TERMINATION (4 IF ANY      *
+000430*                 RECORD WAS REJECTED, ELSE 0) SO A JOB STREAM   *
+000440*                 CAN CHECK THE STEP'S CONDITION CODE.           *
+000450* 2026-08-08 DAO  THE SUM COMPUTE IS NOW A CALL TO THE SHARED    *
+000460*                 SERVICIO-ARITMETICO SUBPROGRAM INSTEAD OF ITS  *
+000470*                 OWN INLINE COMPUTE, SO THIS PROGRAM AND        *
+000480*                 OPERACIONES-BASICAS SHARE ONE COPY OF THE MATH.*
+000490* 2026-08-08 DAO  THE HAND-ROLLED ACCEPT FROM DATE IS NOW A CALL *
+000500*                 TO THE SHARED SERVICIO-CORRIDA SUBPROGRAM,     *
+000510*                 WHICH ALSO HANDS BACK A SEQUENTIAL RUN-ID SO   *
+000520*                 THE PRINTED HEADING IDENTIFIES WHICH RUN       *
+000530*                 PRODUCED A GIVEN REPORT.                      *
+000540* 2026-08-08 DAO  WS-ROUND-MODE IS NOW LOADED FROM A ROUNDFILE   *
+000550*                 CONTROL RECORD INSTEAD OF A HARDCODED VALUE,   *
+000560*                 SO THE MODE CAN BE CHANGED WITHOUT A RECOMPILE;*
+000570*                 A MISSING, EMPTY, OR UNREADABLE CONTROL FILE   *
+000580*                 KEEPS THE "R" (ROUND TO NEAREST) DEFAULT.      *
+000590* 2026-08-09 DAO  A SUM THAT OVERFLOWS RESULTADO IS NOW ALSO     *
+000600*                 LOGGED TO REJECT-FILE AND COUNTED TOWARD       *
+000610*                 RETURN-CODE, THE SAME WAY OPERACIONES-BASICAS  *
+000620*                 TREATS THE IDENTICAL SERVICIO-ARITMETICO       *
+000630*                 OVERFLOW CONDITION, SINCE BOTH RUN IN THE SAME *
+000640*                 COND=(0,NE) NIGHTLY JOB STREAM.                *
+000650* 2026-08-09 DAO  2050-COMPUTE-RESULTADO NOW ALSO RANGE-CHECKS    *
+000660*                 WS-ARIT-RESULTADO AGAINST RESULTADO'S OWN 5-    *
+000670*                 DIGIT PIC BEFORE THE MOVE.  SERVICIO-ARITMETICO *
+000680*                 ONLY GUARDS ITS 9-DIGIT LK-RESULTADO, SO A SUM  *
+000690*                 THAT FITS THERE BUT NOT HERE WAS ABLE TO        *
+000700*                 TRUNCATE SILENTLY ON THE MOVE; IT NOW REJECTS   *
+000710*                 THE SAME WAY A REPORTED DESBORDAMIENTO DOES.    *
+000720*----------------------------------------------------------------*
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780     SELECT PRINT-FILE ASSIGN TO "PRINTFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT REJECT-FILE ASSIGN TO "REJECTFILE"
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820     SELECT ROUND-CONTROL-FILE ASSIGN TO "ROUNDFILE"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-ROUND-STATUS.
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  TRAN-FILE
+000880     RECORDING MODE IS F.
+000890 01  TRAN-RECORD.
+000900     05  TR-NUM1            PIC 9(04)V99.
+000910     05  FILLER             PIC X(01).
+000920     05  TR-NUM2            PIC S9(06)
+000930                             SIGN LEADING SEPARATE CHARACTER.
+000940 FD  PRINT-FILE
+000950     RECORDING MODE IS F.
+000960 01  PRINT-RECORD           PIC X(80).
+000970 FD  REJECT-FILE
+000980     RECORDING MODE IS F.
+000990 01  REJECT-RECORD          PIC X(80).
+001000 FD  ROUND-CONTROL-FILE
+001010     RECORDING MODE IS F.
+001020 01  ROUND-CONTROL-RECORD.
+001030     05  CTL-ROUND-MODE     PIC X(01).
+001040 WORKING-STORAGE SECTION.
+001050 77  WS-EOF-SW              PIC X(01)     VALUE "N".
+001060     88  WS-EOF                           VALUE "Y".
+001070 77  WS-EDIT-SW             PIC X(01)     VALUE "N".
+001080     88  WS-EDIT-FAILED                   VALUE "Y".
+001090 77  WS-REJECT-COUNT        PIC 9(07)  COMP VALUE ZERO.
+001100 01  NUM1                   PIC 99V99.
+001110 01  NUM2                   PIC S9999.
+001120 01  RESULTADO              PIC S9(5)V99.
+001130 77  WS-SIZE-ERROR-SW       PIC X(01)     VALUE "N".
+001140     88  WS-SIZE-ERROR                    VALUE "Y".
+001150 77  WS-ROUND-MODE          PIC X(01)     VALUE "R".
+001160     88  WS-ROUND-NEAREST                 VALUE "R".
+001170     88  WS-ROUND-TRUNCATE                VALUE "T".
+001180 01  WS-ROUND-STATUS        PIC X(02).
+001190     88  WS-ROUND-OK                      VALUE "00".
+001200 01  WS-ARIT-OPERACION      PIC X(01)     VALUE "S".
+001210 01  WS-ARIT-NUM1           PIC S9(9)V99.
+001220 01  WS-ARIT-NUM2           PIC S9(9)V99.
+001230 01  WS-ARIT-RESULTADO      PIC S9(9)V99.
+001240 01  WS-ARIT-RETURN-CODE    PIC 9(02).
+001250     88  WS-ARIT-DESBORDAMIENTO           VALUE 12.
+001260 01  WS-RESULTADO-MAX       PIC S9(9)V99  VALUE 99999.99.
+001270 01  WS-RESULTADO-MIN       PIC S9(9)V99  VALUE -99999.99.
+001280 01  WS-RUN-DATE            PIC 9(08).
+001290 01  WS-RUN-DATE-EDIT       REDEFINES WS-RUN-DATE.
+001300     05  WS-RUN-DATE-YYYY   PIC 9(04).
+001310     05  WS-RUN-DATE-MM     PIC 9(02).
+001320     05  WS-RUN-DATE-DD     PIC 9(02).
+001330 01  WS-RUN-ID              PIC 9(07).
+001340 01  WS-EDIT-RUN-ID         PIC ZZZZZZ9.
+001350 01  WS-RUN-RETURN-CODE     PIC 9(02).
+001360 01  WS-EDIT-NUM1           PIC ZZ9.99.
+001370 01  WS-EDIT-NUM2           PIC -(4)9.
+001380 01  WS-EDIT-RESULTADO      PIC -(5)9.99.
+001390 01  WS-EDIT-TR-NUM1        PIC ZZZZ9.99.
+001400 01  WS-EDIT-TR-NUM2        PIC -(6)9.
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE
+001440     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001450         UNTIL WS-EOF
+001460     PERFORM 9000-TERMINATE
+001470     GOBACK.
+001480*
+001490* 1000-INITIALIZE - OPEN FILES, PRINT THE HEADING, PRIME READ.
+001500 1000-INITIALIZE.
+001510     OPEN INPUT TRAN-FILE
+001520     OPEN OUTPUT PRINT-FILE
+001530     OPEN OUTPUT REJECT-FILE
+001540     PERFORM 1010-LOAD-ROUND-MODE
+001550     CALL "SERVICIO-CORRIDA" USING WS-RUN-DATE WS-RUN-ID
+001560         WS-RUN-RETURN-CODE
+001570     CANCEL "SERVICIO-CORRIDA"
+001580     MOVE WS-RUN-ID TO WS-EDIT-RUN-ID
+001590     MOVE SPACES TO PRINT-RECORD
+001600     STRING "NEGATIVOS-Y-DECIMALES - CORRIDA " WS-EDIT-RUN-ID
+001610            " - FECHA DE PROCESO: "
+001620            WS-RUN-DATE-YYYY "/" WS-RUN-DATE-MM "/" WS-RUN-DATE-DD
+001630         DELIMITED BY SIZE INTO PRINT-RECORD
+001640     WRITE PRINT-RECORD
+001650     DISPLAY PRINT-RECORD
+001660     PERFORM 2100-READ-TRAN-FILE.
+001670*
+001680* 1010-LOAD-ROUND-MODE - READ THE ROUNDING MODE FROM ITS CONTROL
+001690*                        FILE SO IT CAN BE CHANGED WITHOUT A
+001700*                        RECOMPILE.  WHEN THE CONTROL FILE IS
+001710*                        MISSING, EMPTY, OR UNREADABLE,
+001720*                        WS-ROUND-MODE KEEPS ITS "R" (ROUND TO
+001730*                        NEAREST) DEFAULT.
+001740 1010-LOAD-ROUND-MODE.
+001750     OPEN INPUT ROUND-CONTROL-FILE
+001760     IF WS-ROUND-OK
+001770         READ ROUND-CONTROL-FILE
+001780             AT END
+001790                 CONTINUE
+001800             NOT AT END
+001810                 MOVE CTL-ROUND-MODE TO WS-ROUND-MODE
+001820         END-READ
+001830         CLOSE ROUND-CONTROL-FILE
+001840     END-IF.
+001850*
+001860* 2000-PROCESS-RECORD - EDIT, COMPUTE AND WRITE ONE PAIR.
+001870 2000-PROCESS-RECORD.
+001880     PERFORM 2010-EDIT-TRAN-RECORD
+001890     IF WS-EDIT-FAILED
+001900         PERFORM 2020-WRITE-REJECT
+001910     ELSE
+001920         MOVE TR-NUM1 TO NUM1
+001930         MOVE TR-NUM2 TO NUM2
+001940         PERFORM 2050-COMPUTE-RESULTADO
+001950         PERFORM 2200-WRITE-REPORT-LINE
+001960     END-IF
+001970     PERFORM 2100-READ-TRAN-FILE.
+001980 2000-PROCESS-RECORD-EXIT.
+001990     EXIT.
+002000*
+002010* 2010-EDIT-TRAN-RECORD - VALIDATE NUM1 AND NUM2 AGAINST THE
+002020*                         RANGES THE DOWNSTREAM FIELDS CAN HOLD
+002030*                         (NUM1 99V99, NUM2 S9999) BEFORE MOVE.
+002040 2010-EDIT-TRAN-RECORD.
+002050     MOVE "N" TO WS-EDIT-SW
+002060     IF TR-NUM1 > 99.99
+002070         MOVE "Y" TO WS-EDIT-SW
+002080     END-IF
+002090     IF TR-NUM2 < -9999 OR TR-NUM2 > 9999
+002100         MOVE "Y" TO WS-EDIT-SW
+002110     END-IF.
+002120*
+002130* 2020-WRITE-REJECT - LOG A REJECTED RECORD WITH A REASON CODE.
+002140 2020-WRITE-REJECT.
+002150     ADD 1 TO WS-REJECT-COUNT
+002160     MOVE TR-NUM1 TO WS-EDIT-TR-NUM1
+002170     MOVE TR-NUM2 TO WS-EDIT-TR-NUM2
+002180     MOVE SPACES TO REJECT-RECORD
+002190     STRING "REJ-NUM2RANGE NUM1=" WS-EDIT-TR-NUM1
+002200            " NUM2=" WS-EDIT-TR-NUM2
+002210            " RAZON=FUERA DE RANGO PARA NUM1/NUM2"
+002220         DELIMITED BY SIZE INTO REJECT-RECORD
+002230     WRITE REJECT-RECORD
+002240     DISPLAY REJECT-RECORD.
+002250*
+002260* 2050-COMPUTE-RESULTADO - ADD NUM1 + NUM2 VIA THE SHARED
+002270*                          ARITHMETIC SERVICE, ROUNDING OR
+002280*                          TRUNCATING PER WS-ROUND-MODE.  SERVICIO-
+002290*                          ARITMETICO ONLY CHECKS FOR OVERFLOW
+002300*                          AGAINST ITS OWN 9-DIGIT LK-RESULTADO, NOT
+002310*                          AGAINST THIS PROGRAM'S NARROWER 5-DIGIT
+002320*                          RESULTADO, SO A SUM THAT FITS LK-RESULTADO
+002330*                          BUT NOT RESULTADO IS CHECKED HERE TOO
+002340*                          BEFORE THE MOVE.  EITHER OVERFLOW IS
+002350*                          LOGGED TO REJECT-FILE AND COUNTED TOWARD
+002360*                          RETURN-CODE THE SAME WAY OPERACIONES-
+002370*                          BASICAS'S 2075-WRITE-REJECT-
+002380*                          DESBORDAMIENTO DOES, SINCE BOTH PROGRAMS
+002390*                          RUN BACK-TO-BACK IN THE SAME COND=(0,NE)
+002400*                          NIGHTLY JOB STREAM.
+002410 2050-COMPUTE-RESULTADO.
+002420     MOVE "N" TO WS-SIZE-ERROR-SW
+002430     MOVE NUM1 TO WS-ARIT-NUM1
+002440     MOVE NUM2 TO WS-ARIT-NUM2
+002450     CALL "SERVICIO-ARITMETICO" USING WS-ARIT-OPERACION
+002460         WS-ROUND-MODE WS-ARIT-NUM1 WS-ARIT-NUM2
+002470         WS-ARIT-RESULTADO WS-ARIT-RETURN-CODE
+002480     CANCEL "SERVICIO-ARITMETICO"
+002490     IF WS-ARIT-DESBORDAMIENTO
+002500         OR WS-ARIT-RESULTADO > WS-RESULTADO-MAX
+002510         OR WS-ARIT-RESULTADO < WS-RESULTADO-MIN
+002520         MOVE "Y" TO WS-SIZE-ERROR-SW
+002530         PERFORM 2075-WRITE-REJECT-DESBORDAMIENTO
+002540     ELSE
+002550         MOVE WS-ARIT-RESULTADO TO RESULTADO
+002560     END-IF.
+002570*
+002580* 2075-WRITE-REJECT-DESBORDAMIENTO - LOG A PAIR WHOSE SUM
+002590*                     OVERFLOWED RESULTADO, THE SAME WAY
+002600*                     2020-WRITE-REJECT LOGS A RANGE-EDIT
+002610*                     FAILURE.
+002620 2075-WRITE-REJECT-DESBORDAMIENTO.
+002630     ADD 1 TO WS-REJECT-COUNT
+002640     MOVE NUM1 TO WS-EDIT-NUM1
+002650     MOVE NUM2 TO WS-EDIT-NUM2
+002660     MOVE SPACES TO REJECT-RECORD
+002670     STRING "REJ-DESBORDAMIENTO NUM1=" WS-EDIT-NUM1
+002680            " NUM2=" WS-EDIT-NUM2
+002690            " RAZON=RESULTADO FUERA DE RANGO"
+002700         DELIMITED BY SIZE INTO REJECT-RECORD
+002710     WRITE REJECT-RECORD
+002720     DISPLAY REJECT-RECORD.
+002730*
+002740* 2100-READ-TRAN-FILE - READ ONE TRANSACTION, SET EOF SWITCH.
+002750 2100-READ-TRAN-FILE.
+002760     READ TRAN-FILE
+002770         AT END
+002780             MOVE "Y" TO WS-EOF-SW
+002790     END-READ.
+002800*
+002810* 2200-WRITE-REPORT-LINE - FORMAT AND WRITE ONE DETAIL LINE.
+002820 2200-WRITE-REPORT-LINE.
+002830     MOVE NUM1 TO WS-EDIT-NUM1
+002840     MOVE NUM2 TO WS-EDIT-NUM2
+002850     MOVE SPACES TO PRINT-RECORD
+002860     IF WS-SIZE-ERROR
+002870         STRING "NUM1=" WS-EDIT-NUM1 " NUM2=" WS-EDIT-NUM2
+002880                " RESULTADO=**** FUERA DE RANGO"
+002890             DELIMITED BY SIZE INTO PRINT-RECORD
+002900     ELSE
+002910         MOVE RESULTADO TO WS-EDIT-RESULTADO
+002920         STRING "NUM1=" WS-EDIT-NUM1 " NUM2=" WS-EDIT-NUM2
+002930                " RESULTADO=" WS-EDIT-RESULTADO
+002940             DELIMITED BY SIZE INTO PRINT-RECORD
+002950     END-IF
+002960     WRITE PRINT-RECORD
+002970     DISPLAY PRINT-RECORD.
+002980*
+002990* 9000-TERMINATE - CLOSE FILES.
+003000 9000-TERMINATE.
+003010     CLOSE TRAN-FILE
+003020     CLOSE PRINT-FILE
+003030     CLOSE REJECT-FILE
+003040     IF WS-REJECT-COUNT > ZERO
+003050         MOVE 4 TO RETURN-CODE
+003060     ELSE
+003070         MOVE ZERO TO RETURN-CODE
+003080     END-IF.
+003090 END PROGRAM NEGATIVOS-Y-DECIMALES.
