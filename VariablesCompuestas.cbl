@@ -1,20 +1,35 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO19.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  VARIABLE-COMPUESTA.
-           02 TXT1 PIC X(13) VALUE "Programacion".
-           02 TXT3 PIC X VALUE SPACE.
-           02 TXT2 PIC X(5) VALUE "Facil".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY VARIABLE-COMPUESTA.
-            STOP RUN.
-       END PROGRAM CAPITULO19.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO19.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 20/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  BUILDS A PADDED TWO-PART TEXT VALUE FROM A SHARED
+000180*           COPYBOOK LAYOUT AND DISPLAYS IT.
+000190* TECTONICS. cobc
+000200*----------------------------------------------------------------*
+000210* MODIFICATION HISTORY.
+000220* DATE       INIT DESCRIPTION
+000230* 2023-01-20 DAO  ORIGINAL VERSION, VARIABLE-COMPUESTA GROUP
+000240*                 DEFINED INLINE.
+000250* 2026-08-08 DAO  PULLED VARIABLE-COMPUESTA OUT INTO THE SHARED
+000260*                 TEXTCOMP COPYBOOK SO OTHER PROGRAMS CAN REUSE
+000270*                 THE SAME TWO-PART TEXT LAYOUT.
+000280* 2026-08-08 DAO  PICKED UP TEXTCOMP'S -FLAT REDEFINES SO
+000290*                 VARIABLE-COMPUESTA CAN BE ADDRESSED AS ONE
+000300*                 19-CHARACTER FIELD IN ADDITION TO ITS PIECES.
+000310*----------------------------------------------------------------*
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340     COPY TEXTCOMP REPLACING ==:PREFIX:== BY ==VARIABLE==
+000350                             ==:LEN1:==   BY ==13==
+000360                             ==:VAL1:==   BY =="Programacion"==
+000370                             ==:LEN2:==   BY ==05==
+000380                             ==:VAL2:==   BY =="Facil"==
+000390                             ==:TOTLEN:== BY ==19==.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     DISPLAY VARIABLE-COMPUESTA
+000430     STOP RUN.
+000440 END PROGRAM CAPITULO19.
