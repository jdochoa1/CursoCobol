@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO-22.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  PERIODIC RETENTION/ARCHIVE JOB FOR EMPLOYEE-MASTER.
+000180*           ANY RECORD WHOSE EDAD IS AT OR BEYOND THE RETENTION
+000190*           AGE LIMIT IS COPIED TO A DATED HISTORY FILE AND
+000200*           DELETED FROM THE ACTIVE MASTER, SO THE MASTER DOES
+000210*           NOT KEEP GROWING WITH PEOPLE WHO NO LONGER BELONG ON
+000220*           THE ACTIVE ROSTER.
+000230* TECTONICS. cobc
+000240*----------------------------------------------------------------*
+000250* MODIFICATION HISTORY.
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 DAO  ORIGINAL VERSION.
+000280*----------------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEEMASTER"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS EMP-ID
+000360         FILE STATUS IS WS-EMP-STATUS.
+000370     SELECT RETENTION-FILE ASSIGN TO "RETENFILE"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-RET-STATUS.
+000400     SELECT HISTORY-FILE ASSIGN TO "EMPHISTORY"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  EMPLOYEE-MASTER.
+000450 01  EMPLOYEE-RECORD.
+000460     05  EMP-ID              PIC 9(06).
+000470     05  EMP-NOMBRE          PIC X(15).
+000480     05  EMP-APELLIDOS       PIC X(20).
+000490     05  EMP-FECHA-NAC       PIC 9(08).
+000500 FD  RETENTION-FILE
+000510     RECORDING MODE IS F.
+000520 01  RETENTION-RECORD.
+000530     05  RET-EDAD-LIMITE     PIC 9(03).
+000540 FD  HISTORY-FILE
+000550     RECORDING MODE IS F.
+000560 01  HISTORY-RECORD          PIC X(80).
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-EMP-STATUS           PIC X(02).
+000590     88  WS-EMP-OK                        VALUE "00".
+000600     88  WS-EMP-NOT-FOUND                 VALUE "23".
+000610     88  WS-EMP-FILE-MISSING              VALUE "35".
+000620 01  WS-RET-STATUS           PIC X(02).
+000630     88  WS-RET-OK                        VALUE "00".
+000640 01  WS-EOF-SW               PIC X(01)     VALUE "N".
+000650     88  WS-EOF                           VALUE "Y".
+000660 01  WS-EDAD-LIMITE          PIC 9(03)     VALUE 65.
+000670 01  WS-FECHA-NAC            PIC 9(08).
+000680 01  WS-FECHA-NAC-R REDEFINES WS-FECHA-NAC.
+000690     05  WS-NAC-ANIO         PIC 9(04).
+000700     05  WS-NAC-MES          PIC 9(02).
+000710     05  WS-NAC-DIA          PIC 9(02).
+000720 01  WS-FECHA-ACTUAL         PIC 9(08).
+000730 01  WS-FECHA-ACTUAL-R REDEFINES WS-FECHA-ACTUAL.
+000740     05  WS-ACT-ANIO         PIC 9(04).
+000750     05  WS-ACT-MES          PIC 9(02).
+000760     05  WS-ACT-DIA          PIC 9(02).
+000770 01  WS-EDAD                 PIC 9(03).
+000780 01  WS-ARCHIVE-COUNT        PIC 9(07)     COMP VALUE ZERO.
+000790 01  WS-KEPT-COUNT           PIC 9(07)     COMP VALUE ZERO.
+000800 01  WS-EDIT-EMP-ID          PIC ZZZZZ9.
+000810 01  WS-EDIT-EDAD            PIC ZZ9.
+000820 01  WS-EDIT-COUNT           PIC ZZZ,ZZ9.
+000830 PROCEDURE DIVISION.
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE
+000860     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000870         UNTIL WS-EOF
+000880     PERFORM 9000-TERMINATE
+000890     GOBACK.
+000900*
+000910* 1000-INITIALIZE - OPEN THE FILES, LOAD THE RETENTION AGE LIMIT
+000920*                   AND POSITION AT THE START OF EMPLOYEE-MASTER.
+000930 1000-INITIALIZE.
+000940     OPEN I-O EMPLOYEE-MASTER
+000950     IF WS-EMP-FILE-MISSING
+000960         OPEN OUTPUT EMPLOYEE-MASTER
+000970         CLOSE EMPLOYEE-MASTER
+000980         OPEN I-O EMPLOYEE-MASTER
+000990     END-IF
+001000     OPEN OUTPUT HISTORY-FILE
+001010     PERFORM 1050-LOAD-RETENTION-LIMIT
+001020     MOVE "*** ARCHIVO HISTORICO - INICIO DE PROCESO ***"
+001030         TO HISTORY-RECORD
+001040     WRITE HISTORY-RECORD
+001050     DISPLAY HISTORY-RECORD
+001060     MOVE LOW-VALUES TO EMP-ID
+001070     START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+001080         INVALID KEY
+001090             MOVE "Y" TO WS-EOF-SW
+001100     END-START
+001110     IF NOT WS-EOF
+001120         PERFORM 2100-READ-NEXT-EMPLEADO
+001130     END-IF.
+001140*
+001150* 1050-LOAD-RETENTION-LIMIT - READ THE CONFIGURABLE RETENTION AGE
+001160*                             LIMIT.  IF THE FILE IS MISSING,
+001170*                             UNREADABLE, OR EMPTY, KEEP THE
+001180*                             65-YEAR DEFAULT.
+001190 1050-LOAD-RETENTION-LIMIT.
+001200     OPEN INPUT RETENTION-FILE
+001210     IF WS-RET-OK
+001220         READ RETENTION-FILE
+001230             AT END
+001240                 CONTINUE
+001250             NOT AT END
+001260                 MOVE RET-EDAD-LIMITE TO WS-EDAD-LIMITE
+001270         END-READ
+001280         CLOSE RETENTION-FILE
+001290     END-IF.
+001300*
+001310* 2000-PROCESS-RECORD - TEST ONE EMPLOYEE-MASTER RECORD AGAINST
+001320*                       THE RETENTION AGE LIMIT AND ARCHIVE IT IF
+001330*                       IT IS AT OR BEYOND THAT AGE.
+001340 2000-PROCESS-RECORD.
+001350     MOVE EMP-FECHA-NAC TO WS-FECHA-NAC
+001360     PERFORM 2010-CALCULA-EDAD
+001370     IF WS-EDAD NOT < WS-EDAD-LIMITE
+001380         PERFORM 2020-ARCHIVA-EMPLEADO
+001390         PERFORM 2030-BORRA-EMPLEADO
+001400     ELSE
+001410         ADD 1 TO WS-KEPT-COUNT
+001420     END-IF
+001430     PERFORM 2100-READ-NEXT-EMPLEADO.
+001440 2000-PROCESS-RECORD-EXIT.
+001450     EXIT.
+001460*
+001470* 2010-CALCULA-EDAD - DERIVE EDAD FROM FECHA-NAC AS OF TODAY.
+001480 2010-CALCULA-EDAD.
+001490     ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+001500     COMPUTE WS-EDAD = WS-ACT-ANIO - WS-NAC-ANIO
+001510     IF WS-ACT-MES < WS-NAC-MES
+001520         SUBTRACT 1 FROM WS-EDAD
+001530     ELSE
+001540         IF WS-ACT-MES = WS-NAC-MES AND WS-ACT-DIA < WS-NAC-DIA
+001550             SUBTRACT 1 FROM WS-EDAD
+001560         END-IF
+001570     END-IF.
+001580*
+001590* 2020-ARCHIVA-EMPLEADO - WRITE ONE EMPLOYEE-MASTER RECORD TO THE
+001600*                         DATED HISTORY FILE.
+001610 2020-ARCHIVA-EMPLEADO.
+001620     ADD 1 TO WS-ARCHIVE-COUNT
+001630     MOVE EMP-ID TO WS-EDIT-EMP-ID
+001640     MOVE WS-EDAD TO WS-EDIT-EDAD
+001650     MOVE SPACES TO HISTORY-RECORD
+001660     STRING WS-FECHA-ACTUAL   DELIMITED BY SIZE
+001670            " ID="            DELIMITED BY SIZE
+001680            WS-EDIT-EMP-ID    DELIMITED BY SIZE
+001690            " NOMBRE="        DELIMITED BY SIZE
+001700            EMP-NOMBRE        DELIMITED BY SIZE
+001710            " APELLIDOS="     DELIMITED BY SIZE
+001720            EMP-APELLIDOS     DELIMITED BY SIZE
+001730            " FECHA-NAC="     DELIMITED BY SIZE
+001740            EMP-FECHA-NAC     DELIMITED BY SIZE
+001750            " EDAD="          DELIMITED BY SIZE
+001760            WS-EDIT-EDAD      DELIMITED BY SIZE
+001770         INTO HISTORY-RECORD
+001780     WRITE HISTORY-RECORD
+001790     DISPLAY HISTORY-RECORD.
+001800*
+001810* 2030-BORRA-EMPLEADO - REMOVE THE JUST-ARCHIVED RECORD FROM THE
+001820*                       ACTIVE MASTER.
+001830 2030-BORRA-EMPLEADO.
+001840     DELETE EMPLOYEE-MASTER
+001850         INVALID KEY
+001860             DISPLAY "ERROR AL BORRAR - STATUS=" WS-EMP-STATUS
+001870                 " ID=" WS-EDIT-EMP-ID
+001880     END-DELETE.
+001890*
+001900* 2100-READ-NEXT-EMPLEADO - READ THE NEXT EMPLOYEE-MASTER RECORD
+001910*                           IN KEY SEQUENCE.
+001920 2100-READ-NEXT-EMPLEADO.
+001930     READ EMPLOYEE-MASTER NEXT RECORD
+001940         AT END
+001950             MOVE "Y" TO WS-EOF-SW
+001960     END-READ.
+001970*
+001980* 9000-TERMINATE - PRINT THE RUN SUMMARY AND CLOSE THE FILES.
+001990 9000-TERMINATE.
+002000     MOVE WS-ARCHIVE-COUNT TO WS-EDIT-COUNT
+002010     MOVE SPACES TO HISTORY-RECORD
+002020     STRING "*** REGISTROS ARCHIVADOS: " DELIMITED BY SIZE
+002030            WS-EDIT-COUNT               DELIMITED BY SIZE
+002040         INTO HISTORY-RECORD
+002050     WRITE HISTORY-RECORD
+002060     DISPLAY HISTORY-RECORD
+002070     MOVE WS-KEPT-COUNT TO WS-EDIT-COUNT
+002080     MOVE SPACES TO HISTORY-RECORD
+002090     STRING "*** REGISTROS ACTIVOS RETENIDOS: " DELIMITED BY SIZE
+002100            WS-EDIT-COUNT                      DELIMITED BY SIZE
+002110         INTO HISTORY-RECORD
+002120     WRITE HISTORY-RECORD
+002130     DISPLAY HISTORY-RECORD
+002140     CLOSE EMPLOYEE-MASTER
+002150     CLOSE HISTORY-FILE
+002160     MOVE ZERO TO RETURN-CODE.
+002170 END PROGRAM CAPITULO-22.
