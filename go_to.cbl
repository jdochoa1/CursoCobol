@@ -1,35 +1,193 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 24/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GO-TO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SI-O-NO PIC X.
-       PROCEDURE DIVISION.
-           PREGUNTA.
-
-           PERFORM CONTINUACION.
-
-           IF SI-O-NO = "N" OR SI-O-NO = "n"
-               GO TO FINALIZA-PROGRAMA.
-           IF SI-O-NO = "S" OR SI-O-NO = "s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "Por favor introduce N o S".
-
-           FINALIZA-PROGRAMA.
-               STOP RUN.
-
-           CONTINUACION.
-               DISPLAY "¿Ejecutar el programa S/N?".
-               ACCEPT SI-O-NO.
-
-           PROGRAMA.
-               DISPLAY "Se ejecuta el programa.".
-
-       END PROGRAM GO-TO.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. GO-TO.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 24/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  OPERATOR FRONT-END MENU FOR THE DAILY BATCH JOBS.
+000180* TECTONICS. cobc
+000190*----------------------------------------------------------------*
+000200* MODIFICATION HISTORY.
+000210* DATE       INIT DESCRIPTION
+000220* 2023-01-24 DAO  ORIGINAL SINGLE YES/NO GATE VERSION.
+000230* 2026-08-08 DAO  REPLACED THE YES/NO GATE WITH AN EVALUATE-
+000240*                 DRIVEN MENU SO THE OPERATOR CAN PICK WHICH
+000250*                 JOB TO RUN FROM ONE SCREEN.
+000260* 2026-08-08 DAO  AN INVALID OPTION NO LONGER FALLS THROUGH TO
+000270*                 END THE RUN - THE MENU LOOP REDISPLAYS AND
+000280*                 RE-READS UNTIL A VALID CHOICE IS MADE.
+000290* 2026-08-08 DAO  EVERY MENU SELECTION IS NOW LOGGED WITH A DATE
+000300*                 AND TIME STAMP TO AN AUDIT-TRAIL FILE.
+000310* 2026-08-08 DAO  EACH MENU OPTION NOW CALLS THE CORRESPONDING
+000320*                 PRODUCTION PROGRAM DIRECTLY INSTEAD OF ONLY
+000330*                 DISPLAYING A PLACEHOLDER MESSAGE, SO THIS
+000340*                 DRIVER IS THE ONE REAL ENTRY POINT FOR DAILY
+000350*                 OPERATIONS.
+000360* 2026-08-08 DAO  ADDED OPTION 4 FOR THE NEW CONTROL-BREAK
+000370*                 RECONCILIATION REPORT BY AGE BRACKET.
+000380* 2026-08-08 DAO  ADDED OPTION 5 FOR THE NEW EMPLOYEE-MASTER
+000390*                 RETENTION/ARCHIVE JOB.
+000400* 2026-08-08 DAO  ADDED OPTION 6 FOR THE NEW EMPLOYEE-MASTER
+000410*                 ONLINE INQUIRY.
+000420* 2026-08-08 DAO  THE AUDIT-TRAIL FILE IS NOW OPENED EXTEND WHEN
+000430*                 IT ALREADY EXISTS INSTEAD OF BEING OPENED OUTPUT
+000440*                 UNCONDITIONALLY, SO THE TRAIL PERSISTS ACROSS
+000450*                 RUNS INSTEAD OF BEING TRUNCATED EACH TIME.
+000460*----------------------------------------------------------------*
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-AUDIT-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  AUDIT-FILE
+000560     RECORDING MODE IS F.
+000570 01  AUDIT-RECORD               PIC X(80).
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-AUDIT-STATUS        PIC X(02).
+000600     88  WS-AUDIT-OK                       VALUE "00".
+000610 01  WS-MENU-OPCION         PIC X(01).
+000620 01  WS-CONTINUAR-SW        PIC X(01)     VALUE "S".
+000630     88  WS-CONTINUAR                     VALUE "S".
+000640     88  WS-SALIR                         VALUE "N".
+000650 01  WS-AUDIT-FECHA         PIC 9(08).
+000660 01  WS-AUDIT-HORA          PIC 9(08).
+000670 01  WS-AUDIT-DESCRIPCION   PIC X(30).
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE
+000710     PERFORM 2000-MENU-LOOP THRU 2000-MENU-LOOP-EXIT
+000720         UNTIL WS-SALIR
+000730     GO TO 9000-TERMINATE.
+000740*
+000750* 1000-INITIALIZE - OPEN THE AUDIT-TRAIL FILE.  WHEN A PRIOR RUN
+000760*                   ALREADY LEFT AN AUDIT-TRAIL, EXTEND IT SO THE
+000770*                   TRAIL COVERS EVERY RUN INSTEAD OF ONLY THE
+000780*                   MOST RECENT ONE; OTHERWISE CREATE IT.
+000790 1000-INITIALIZE.
+000800     OPEN INPUT AUDIT-FILE
+000810     IF WS-AUDIT-OK
+000820         CLOSE AUDIT-FILE
+000830         OPEN EXTEND AUDIT-FILE
+000840     ELSE
+000850         OPEN OUTPUT AUDIT-FILE
+000860     END-IF.
+000870*
+000880* 2000-MENU-LOOP - SHOW THE MENU, READ THE OPERATOR'S CHOICE,
+000890*                  LOG THE SELECTION TO THE AUDIT TRAIL AND
+000900*                  DISPATCH TO THE JOB THAT CHOICE SELECTS.
+000910 2000-MENU-LOOP.
+000920     PERFORM 2100-DISPLAY-MENU
+000930     PERFORM 2200-READ-OPCION
+000940     EVALUATE WS-MENU-OPCION
+000950         WHEN "1"
+000960             MOVE "OPERACIONES-BASICAS" TO WS-AUDIT-DESCRIPCION
+000970             PERFORM 2300-WRITE-AUDIT-RECORD
+000980             PERFORM 3000-RUN-OPERACIONES
+000990         WHEN "2"
+001000             MOVE "NEGATIVOS-Y-DECIMALES" TO WS-AUDIT-DESCRIPCION
+001010             PERFORM 2300-WRITE-AUDIT-RECORD
+001020             PERFORM 3010-RUN-NEGATIVOS
+001030         WHEN "3"
+001040             MOVE "NIVELESEJECUCION" TO WS-AUDIT-DESCRIPCION
+001050             PERFORM 2300-WRITE-AUDIT-RECORD
+001060             PERFORM 3020-RUN-NIVELES
+001070         WHEN "4"
+001080             MOVE "CONTROL-BREAK BRACKET" TO WS-AUDIT-DESCRIPCION
+001090             PERFORM 2300-WRITE-AUDIT-RECORD
+001100             PERFORM 3030-RUN-CONTROL-BREAK
+001110         WHEN "5"
+001120             MOVE "ARCHIVO HISTORICO" TO WS-AUDIT-DESCRIPCION
+001130             PERFORM 2300-WRITE-AUDIT-RECORD
+001140             PERFORM 3040-RUN-ARCHIVO
+001150         WHEN "6"
+001160             MOVE "CONSULTA EMPLEADO" TO WS-AUDIT-DESCRIPCION
+001170             PERFORM 2300-WRITE-AUDIT-RECORD
+001180             PERFORM 3050-RUN-CONSULTA
+001190         WHEN "0"
+001200             MOVE "SALIR" TO WS-AUDIT-DESCRIPCION
+001210             PERFORM 2300-WRITE-AUDIT-RECORD
+001220             MOVE "N" TO WS-CONTINUAR-SW
+001230         WHEN OTHER
+001240             MOVE "OPCION NO VALIDA" TO WS-AUDIT-DESCRIPCION
+001250             PERFORM 2300-WRITE-AUDIT-RECORD
+001260             DISPLAY "OPCION NO VALIDA - VUELVA A SELECCIONAR."
+001270     END-EVALUATE.
+001280 2000-MENU-LOOP-EXIT.
+001290     EXIT.
+001300*
+001310* 2100-DISPLAY-MENU - PRINT THE JOB LIST.
+001320 2100-DISPLAY-MENU.
+001330     DISPLAY " "
+001340     DISPLAY "=================================================="
+001350     DISPLAY " MENU DE PROCESOS BATCH DEL DIA"
+001360     DISPLAY "=================================================="
+001370     DISPLAY " 1. OPERACIONES BASICAS (SUMA/RESTA/MULT/DIV)"
+001380     DISPLAY " 2. NEGATIVOS Y DECIMALES"
+001390     DISPLAY " 3. CLASIFICACION POR NIVELES DE EDAD"
+001400     DISPLAY " 4. CONCILIACION POR BRACKET DE EDAD"
+001410     DISPLAY " 5. ARCHIVO HISTORICO (RETENCION EMPLOYEE-MASTER)"
+001420     DISPLAY " 6. CONSULTA DE EMPLEADO"
+001430     DISPLAY " 0. SALIR"
+001440     DISPLAY "=================================================="
+001450     DISPLAY "SELECCIONE UNA OPCION: " WITH NO ADVANCING.
+001460*
+001470* 2200-READ-OPCION - ACCEPT THE OPERATOR'S SELECTION.
+001480 2200-READ-OPCION.
+001490     ACCEPT WS-MENU-OPCION.
+001500*
+001510* 2300-WRITE-AUDIT-RECORD - LOG THE OPTION SELECTED WITH A
+001520*                           DATE/TIME STAMP TO THE AUDIT TRAIL.
+001530 2300-WRITE-AUDIT-RECORD.
+001540     ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+001550     ACCEPT WS-AUDIT-HORA FROM TIME
+001560     MOVE SPACES TO AUDIT-RECORD
+001570     STRING WS-AUDIT-FECHA    DELIMITED BY SIZE
+001580            " "               DELIMITED BY SIZE
+001590            WS-AUDIT-HORA     DELIMITED BY SIZE
+001600            " OPCION="        DELIMITED BY SIZE
+001610            WS-MENU-OPCION    DELIMITED BY SIZE
+001620            " "               DELIMITED BY SIZE
+001630            WS-AUDIT-DESCRIPCION DELIMITED BY SIZE
+001640         INTO AUDIT-RECORD
+001650     WRITE AUDIT-RECORD.
+001660*
+001670* 3000-RUN-OPERACIONES - CALL THE OPERACIONES-BASICAS JOB.
+001680 3000-RUN-OPERACIONES.
+001690     CALL "OPERACIONES-BASICAS"
+001700     CANCEL "OPERACIONES-BASICAS".
+001710*
+001720* 3010-RUN-NEGATIVOS - CALL THE NEGATIVOS-Y-DECIMALES JOB.
+001730 3010-RUN-NEGATIVOS.
+001740     CALL "NEGATIVOS-Y-DECIMALES"
+001750     CANCEL "NEGATIVOS-Y-DECIMALES".
+001760*
+001770* 3020-RUN-NIVELES - CALL THE NIVELESEJECUCION JOB.
+001780 3020-RUN-NIVELES.
+001790     CALL "CAPITULO-20"
+001800     CANCEL "CAPITULO-20".
+001810*
+001820* 3030-RUN-CONTROL-BREAK - CALL THE BRACKET RECONCILIATION
+001830*                          REPORT JOB.
+001840 3030-RUN-CONTROL-BREAK.
+001850     CALL "CAPITULO-21"
+001860     CANCEL "CAPITULO-21".
+001870*
+001880* 3040-RUN-ARCHIVO - CALL THE RETENTION/ARCHIVE JOB.
+001890 3040-RUN-ARCHIVO.
+001900     CALL "CAPITULO-22"
+001910     CANCEL "CAPITULO-22".
+001920*
+001930* 3050-RUN-CONSULTA - CALL THE EMPLOYEE-MASTER INQUIRY JOB.
+001940 3050-RUN-CONSULTA.
+001950     CALL "CAPITULO-23"
+001960     CANCEL "CAPITULO-23".
+001970*
+001980* 9000-TERMINATE - CLOSE THE AUDIT TRAIL AND END THE RUN.
+001990 9000-TERMINATE.
+002000     CLOSE AUDIT-FILE
+002010     STOP RUN.
+002020 END PROGRAM GO-TO.
