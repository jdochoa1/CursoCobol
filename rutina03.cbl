@@ -0,0 +1,39 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RUTINA03.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 23/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  ONE STEP OF THE RUTINAS1 SUBROUTINE LIBRARY.  RECEIVES
+000180*           THE MESSAGE TO DISPLAY AND HANDS BACK A RETURN CODE SO
+000190*           ITS CALLER CAN DECIDE WHETHER TO CONTINUE THE CHAIN.
+000200* TECTONICS. cobc
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.
+000230* DATE       INIT DESCRIPTION
+000240* 2023-01-23 DAO  ORIGINAL RUTINA03 PARAGRAPH, HARDCODED INSIDE
+000250*                 RUTINAS1 AND CHAINED TO THE NEXT PARAGRAPH BY A
+000260*                 DIRECT PERFORM.
+000270* 2026-08-08 DAO  SPLIT OUT AS ITS OWN CALLABLE SUBPROGRAM WITH A
+000280*                 LINKAGE SECTION SO IT CAN BE INVOKED WITH ACTUAL
+000290*                 PARAMETERS FROM ANY PROGRAM, NOT ONLY FROM A
+000300*                 FIXED CHAIN INSIDE RUTINAS1.  ALSO RETURNS A
+000310*                 STATUS CODE INSTEAD OF ONLY DISPLAYING A LINE.
+000320*----------------------------------------------------------------*
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 LINKAGE SECTION.
+000360 01  LK-MENSAJE              PIC X(40).
+000370 01  LK-RETURN-CODE          PIC 9(02).
+000380 PROCEDURE DIVISION USING LK-MENSAJE LK-RETURN-CODE.
+000390 0000-MAINLINE.
+000400     IF LK-MENSAJE = SPACES
+000410         MOVE 08 TO LK-RETURN-CODE
+000420         DISPLAY "ERROR - RUTINA03 RECIBIO UN MENSAJE VACIO."
+000430     ELSE
+000440         DISPLAY LK-MENSAJE
+000450         MOVE ZERO TO LK-RETURN-CODE
+000460     END-IF
+000470     GOBACK.
+000480 END PROGRAM RUTINA03.
