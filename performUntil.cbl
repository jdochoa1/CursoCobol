@@ -1,28 +1,209 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 25/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO-15.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-	      01  NUMERO PIC 999.
-
-       PROCEDURE DIVISION.
-
-       INICIO.
-           PERFORM VARYING NUMERO FROM 10 BY 5 UNTIL NUMERO > 100
-           DISPLAY NUMERO
-	          END-PERFORM.
-           STOP RUN.
-
-
-       OPERACION.
-       ADD 1 TO NUMERO.
-	      DISPLAY NUMERO.
-
-       END PROGRAM CAPITULO-15.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO-15.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 25/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  DEMONSTRATES A PERFORM VARYING SEQUENCE GENERATOR.
+000180* TECTONICS. cobc
+000190*----------------------------------------------------------------*
+000200* MODIFICATION HISTORY.
+000210* DATE       INIT DESCRIPTION
+000220* 2023-01-25 DAO  ORIGINAL HARDCODED FROM 10 BY 5 UNTIL > 100.
+000230* 2026-08-08 DAO  MOVED THE STARTING POINT, INCREMENT AND CEILING
+000240*                 OUT OF THE SOURCE AND INTO A CONTROL RECORD SO
+000250*                 THIS ROUTINE CAN GENERATE OTHER NUMBERING RANGES
+000260*                 (BATCH ID RANGES, CHECK NUMBER RANGES) WITHOUT A
+000270*                 RECOMPILE.  IF THE CONTROL FILE IS ABSENT THE
+000280*                 ORIGINAL 10/5/100 BOUNDS ARE USED AS DEFAULTS.
+000290* 2026-08-08 DAO  ADDED A PAGINATED PRINT-FILE LISTING (PAGE
+000300*                 HEADERS, RUN DATE, A PAGE BREAK EVERY N LINES)
+000310*                 SO THE SEQUENCE SURVIVES THE RUN INSTEAD OF
+000320*                 ONLY SCROLLING PAST ON THE CONSOLE.
+000330* 2026-08-08 DAO  ADDED PERIODIC CHECKPOINTING OF THE CURRENT
+000340*                 NUMERO VALUE.  A RESTART PICKS UP AFTER THE LAST
+000350*                 CHECKPOINTED VALUE INSTEAD OF FROM WS-DESDE, SO
+000360*                 AN INTERRUPTED LONG-RUNNING JOB DOES NOT HAVE TO
+000370*                 REPROCESS THE WHOLE RANGE.
+000375* 2026-08-08 DAO  A RESTART NOW REOPENS PRINT-FILE WITH EXTEND
+000376*                 INSTEAD OF OUTPUT, SO RESUMING AFTER A
+000377*                 CHECKPOINT NO LONGER TRUNCATES THE LINES ALREADY
+000378*                 PRINTED ON THE PRIOR RUN.
+000380*----------------------------------------------------------------*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT CONTROL-FILE ASSIGN TO "LOOPCTLFILE"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-CTL-STATUS.
+000450     SELECT PRINT-FILE ASSIGN TO "PRINTFILE"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-CHKPT-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CONTROL-FILE
+000530     RECORDING MODE IS F.
+000540 01  CONTROL-RECORD.
+000550     05  CTL-DESDE           PIC 9(03).
+000560     05  CTL-INCREMENTO      PIC 9(03).
+000570     05  CTL-HASTA           PIC 9(03).
+000580 FD  PRINT-FILE
+000590     RECORDING MODE IS F.
+000600 01  PRINT-RECORD               PIC X(80).
+000610 FD  CHECKPOINT-FILE
+000620     RECORDING MODE IS F.
+000630 01  CHECKPOINT-RECORD          PIC 9(03).
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-CTL-STATUS           PIC X(02).
+000660     88  WS-CTL-OK                        VALUE "00".
+000670 01  WS-CHKPT-STATUS         PIC X(02).
+000680     88  WS-CHKPT-OK                      VALUE "00".
+000690 01  NUMERO                  PIC 999.
+000700 01  WS-DESDE                PIC 999.
+000710 01  WS-DESDE-EFECTIVO       PIC 999.
+000720 01  WS-INCREMENTO           PIC 999.
+000730 01  WS-HASTA                PIC 999.
+000740 01  WS-RUN-DATE             PIC 9(08).
+000750 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+000760     05  WS-RUN-DATE-YYYY    PIC 9(04).
+000770     05  WS-RUN-DATE-MM      PIC 9(02).
+000780     05  WS-RUN-DATE-DD      PIC 9(02).
+000790 01  WS-PAGINA               PIC 9(04)     VALUE ZERO.
+000800 01  WS-EDIT-PAGINA          PIC ZZZ9.
+000810 01  WS-LINEAS-EN-PAGINA     PIC 99        VALUE ZERO.
+000820 01  WS-LINEAS-POR-PAGINA    PIC 99        VALUE 20.
+000830 01  WS-ITER-DESDE-CHKPT     PIC 99        VALUE ZERO.
+000840 01  WS-CHECKPOINT-INTERVALO PIC 99        VALUE 10.
+000845 01  WS-CHECKPOINT-FOUND-SW  PIC X(01)     VALUE "N".
+000846     88  WS-CHECKPOINT-FOUND              VALUE "Y".
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE
+000880     PERFORM 2000-GENERA-SECUENCIA THRU 2000-GENERA-SECUENCIA-EXIT
+000890     PERFORM 9000-TERMINATE
+000900     STOP RUN.
+000910*
+000920* 1000-INITIALIZE - SET THE DEFAULT BOUNDS, THEN OVERRIDE THEM
+000930*                   FROM THE CONTROL RECORD WHEN ONE IS PRESENT.
+000940*                   OPEN THE PRINT FILE, CAPTURE THE RUN DATE, AND
+000950*                   RESUME FROM THE LAST CHECKPOINT WHEN THERE IS
+000960*                   ONE.
+000970 1000-INITIALIZE.
+000980     MOVE 10  TO WS-DESDE
+000990     MOVE 5   TO WS-INCREMENTO
+001000     MOVE 100 TO WS-HASTA
+001010     OPEN INPUT CONTROL-FILE
+001020     IF WS-CTL-OK
+001030         PERFORM 1010-LEE-CONTROL
+001040         CLOSE CONTROL-FILE
+001050     END-IF
+001060     MOVE WS-DESDE TO WS-DESDE-EFECTIVO
+001070     PERFORM 1020-LEE-CHECKPOINT
+001075     IF WS-CHECKPOINT-FOUND
+001076         OPEN EXTEND PRINT-FILE
+001077     ELSE
+001078         OPEN OUTPUT PRINT-FILE
+001079     END-IF
+001090     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001100*
+001110* 1010-LEE-CONTROL - READ THE ONE CONTROL RECORD, IF ANY, AND
+001120*                    APPLY ITS BOUNDS.
+001130 1010-LEE-CONTROL.
+001140     READ CONTROL-FILE
+001150         AT END
+001160             CONTINUE
+001170         NOT AT END
+001180             MOVE CTL-DESDE      TO WS-DESDE
+001190             MOVE CTL-INCREMENTO TO WS-INCREMENTO
+001200             MOVE CTL-HASTA      TO WS-HASTA
+001210     END-READ.
+001220*
+001230* 1020-LEE-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, INTERRUPTED
+001240*                       RUN EXISTS, RESUME RIGHT AFTER IT INSTEAD
+001250*                       OF STARTING OVER AT WS-DESDE.
+001260 1020-LEE-CHECKPOINT.
+001270     OPEN INPUT CHECKPOINT-FILE
+001280     IF WS-CHKPT-OK
+001290         READ CHECKPOINT-FILE
+001300             AT END
+001310                 CONTINUE
+001320             NOT AT END
+001330                 COMPUTE WS-DESDE-EFECTIVO =
+001340                     CHECKPOINT-RECORD + WS-INCREMENTO
+001345                 MOVE "Y" TO WS-CHECKPOINT-FOUND-SW
+001350         END-READ
+001360         CLOSE CHECKPOINT-FILE
+001370     END-IF.
+001380*
+001390* 2000-GENERA-SECUENCIA - GENERATE AND PRINT THE SEQUENCE FROM
+001400*                         WS-DESDE-EFECTIVO TO WS-HASTA IN STEPS
+001410*                         OF WS-INCREMENTO, CHECKPOINTING AS IT
+001420*                         RUNS.
+001430 2000-GENERA-SECUENCIA.
+001440     PERFORM 2010-MUESTRA-NUMERO THRU 2010-MUESTRA-NUMERO-EXIT
+001450         VARYING NUMERO FROM WS-DESDE-EFECTIVO BY WS-INCREMENTO
+001460         UNTIL NUMERO > WS-HASTA.
+001470 2000-GENERA-SECUENCIA-EXIT.
+001480     EXIT.
+001490*
+001500* 2010-MUESTRA-NUMERO - START A NEW PAGE WHEN THE CURRENT ONE IS
+001510*                       FULL (OR NOT YET STARTED), PRINT ONE
+001520*                       DETAIL LINE, AND CHECKPOINT EVERY N
+001530*                       VALUES.
+001540 2010-MUESTRA-NUMERO.
+001550     IF WS-PAGINA = ZERO
+001560             OR WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+001570         PERFORM 2020-IMPRIME-ENCABEZADO
+001580     END-IF
+001590     MOVE SPACES TO PRINT-RECORD
+001600     STRING "NUMERO: " NUMERO DELIMITED BY SIZE INTO PRINT-RECORD
+001610     WRITE PRINT-RECORD
+001620     DISPLAY PRINT-RECORD
+001630     ADD 1 TO WS-LINEAS-EN-PAGINA
+001640     ADD 1 TO WS-ITER-DESDE-CHKPT
+001650     IF WS-ITER-DESDE-CHKPT >= WS-CHECKPOINT-INTERVALO
+001660         PERFORM 2030-GRABA-CHECKPOINT
+001670     END-IF.
+001680 2010-MUESTRA-NUMERO-EXIT.
+001690     EXIT.
+001700*
+001710* 2020-IMPRIME-ENCABEZADO - PRINT A NEW PAGE HEADER WITH THE PAGE
+001720*                           NUMBER AND RUN DATE, AND RESET THE
+001730*                           LINE-PER-PAGE COUNTER.
+001740 2020-IMPRIME-ENCABEZADO.
+001750     ADD 1 TO WS-PAGINA
+001760     MOVE ZERO TO WS-LINEAS-EN-PAGINA
+001770     MOVE WS-PAGINA TO WS-EDIT-PAGINA
+001780     MOVE SPACES TO PRINT-RECORD
+001790     STRING "CAPITULO-15 - SECUENCIA GENERADA"  DELIMITED BY SIZE
+001800            "   FECHA: " DELIMITED BY SIZE
+001810            WS-RUN-DATE-YYYY "/" WS-RUN-DATE-MM "/" WS-RUN-DATE-DD
+001820                DELIMITED BY SIZE
+001830            "   PAGINA: " DELIMITED BY SIZE
+001840            WS-EDIT-PAGINA DELIMITED BY SIZE
+001850         INTO PRINT-RECORD
+001860     WRITE PRINT-RECORD
+001870     DISPLAY PRINT-RECORD
+001880     MOVE SPACES TO PRINT-RECORD
+001890     WRITE PRINT-RECORD
+001900     DISPLAY PRINT-RECORD.
+001910*
+001920* 2030-GRABA-CHECKPOINT - SAVE THE CURRENT NUMERO AS THE LATEST
+001930*                         CHECKPOINT AND RESET THE INTERVAL COUNT.
+001940 2030-GRABA-CHECKPOINT.
+001950     OPEN OUTPUT CHECKPOINT-FILE
+001960     MOVE NUMERO TO CHECKPOINT-RECORD
+001970     WRITE CHECKPOINT-RECORD
+001980     CLOSE CHECKPOINT-FILE
+001990     MOVE ZERO TO WS-ITER-DESDE-CHKPT.
+002000*
+002010* 9000-TERMINATE - CLOSE THE PRINT FILE AND CLEAR THE CHECKPOINT
+002020*                  SINCE THE RUN FINISHED THE WHOLE RANGE.
+002030 9000-TERMINATE.
+002040     CLOSE PRINT-FILE
+002050     OPEN OUTPUT CHECKPOINT-FILE
+002060     CLOSE CHECKPOINT-FILE.
+002070 END PROGRAM CAPITULO-15.
