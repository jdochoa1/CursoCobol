@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      * TEXTCOMP.CPY - REUSABLE TWO-PART FORMATTED TEXT GROUP.  BUILDS  *
+      *                A PADDED TWO-FIELD TEXT VALUE (E.G. A FULL NAME  *
+      *                MADE OF NOMBRE AND APELLIDOS) SO EACH CALLING    *
+      *                PROGRAM DOES NOT HAVE TO ROLL ITS OWN SPACING    *
+      *                LOGIC.  THE :PREFIX: TAG IS REPLACED BY THE      *
+      *                CALLING PROGRAM'S OWN DATA-NAME PREFIX ON THE    *
+      *                COPY STATEMENT SO MULTIPLE COPIES CAN COEXIST,   *
+      *                AND :LEN1:/:LEN2:/:VAL1:/:VAL2:/:TOTLEN: SIZE    *
+      *                AND SEED THE TWO PARTS FOR THAT PROGRAM.         *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 DAO  ORIGINAL COPYBOOK, EXTRACTED FROM CAPITULO19'S
+      *                 VARIABLE-COMPUESTA GROUP SO OTHER PROGRAMS CAN
+      *                 REUSE THE SAME TWO-PART TEXT LAYOUT.
+      * 2026-08-08 DAO  ADDED THE -FLAT REDEFINES SO THE ASSEMBLED
+      *                 VALUE CAN ALSO BE ADDRESSED AS ONE ELEMENTARY
+      *                 ALPHANUMERIC FIELD INSTEAD OF ONLY AS ITS
+      *                 SEPARATE PARTE1/PARTE2 PIECES.
+      *----------------------------------------------------------------*
+       01  :PREFIX:-COMPUESTA.
+           05  :PREFIX:-PARTE1      PIC X(:LEN1:) VALUE :VAL1:.
+           05  :PREFIX:-SEPARADOR   PIC X(01)     VALUE SPACE.
+           05  :PREFIX:-PARTE2      PIC X(:LEN2:) VALUE :VAL2:.
+       01  :PREFIX:-COMPUESTA-FLAT REDEFINES :PREFIX:-COMPUESTA
+                                    PIC X(:TOTLEN:).
