@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * PERSONA.CPY - SHARED PERSON-DATA FIELD LAYOUT.  DEFINES NOMBRE,
+      *               APELLIDOS AND EDAD WITH ONE WIDTH EACH SO EVERY
+      *               PROGRAM THAT HANDLES A PERSON'S DATA AGREES ON
+      *               THE SAME PICTURE CLAUSES.  THE :LVL: TAG IS
+      *               REPLACED WITH THE LEVEL NUMBER THE CALLING
+      *               PROGRAM NEEDS (01 FOR A STANDALONE WORKING-
+      *               STORAGE COPY, 05 FOR A FIELD NESTED INSIDE A
+      *               RECORD) AND :PREFIX: WITH THAT PROGRAM'S OWN
+      *               DATA-NAME PREFIX, SO MULTIPLE COPIES CAN COEXIST.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 DAO  ORIGINAL COPYBOOK.  EDAD HAD BEEN DECLARED
+      *                 PIC 999 IN NIVELESEJECUCION.CBL BUT PIC 99 IN
+      *                 PERFORMTHRU.CBL - TWO DIFFERENT SIZES FOR THE
+      *                 SAME KIND OF VALUE.  BOTH PROGRAMS NOW COPY
+      *                 THEIR EDAD (AND NOMBRE/APELLIDOS) FIELDS FROM
+      *                 HERE SO THE SIZES CANNOT DRIFT APART AGAIN.
+      *----------------------------------------------------------------*
+       :LVL:  :PREFIX:-NOMBRE           PIC X(15).
+       :LVL:  :PREFIX:-APELLIDOS        PIC X(20).
+       :LVL:  :PREFIX:-EDAD             PIC 999.
