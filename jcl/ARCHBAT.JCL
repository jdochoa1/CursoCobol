@@ -0,0 +1,21 @@
+//ARCHBAT  JOB (ACCTNO),'D OCHOA',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* ARCHBAT - PERIODIC EMPLOYEE-MASTER RETENTION/ARCHIVE JOB.       *
+//*           RUN ON ITS OWN SCHEDULE (NOT PART OF THE NIGHTLY      *
+//*           CALCULATOR CHAIN IN NOCTBAT) SINCE IT ONLY NEEDS TO   *
+//*           RUN AS OFTEN AS THE RETENTION POLICY REQUIRES, NOT    *
+//*           EVERY NIGHT.                                          *
+//*----------------------------------------------------------------*
+//* MODIFICATION HISTORY.
+//* DATE       INIT DESCRIPTION
+//* 2026-08-08 DAO  ORIGINAL VERSION.
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=CAPITULO-22
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPLOYEEMASTER DD DSN=PROD.EMP.EMPLOYEEMASTER,DISP=SHR
+//RETENFILE DD  DSN=PROD.EMP.RETENFILE,DISP=SHR
+//EMPHISTORY DD  DSN=PROD.EMP.HISTORY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
