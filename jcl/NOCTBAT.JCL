@@ -0,0 +1,71 @@
+//NOCTBAT  JOB (ACCTNO),'D OCHOA',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* NOCTBAT - NIGHTLY BATCH CALCULATOR JOB STREAM.                  *
+//*           RUNS OPERACIONES-BASICAS, NEGATIVOS-Y-DECIMALES AND   *
+//*           CAPITULO-20 (NIVELESEJECUCION) IN SEQUENCE.  EACH     *
+//*           STEP AFTER THE FIRST CARRIES COND=(0,NE), SO THE      *
+//*           STEP - AND EVERY STEP AFTER IT - IS BYPASSED THE      *
+//*           MOMENT ANY EARLIER STEP ENDS WITH A NONZERO RETURN    *
+//*           CODE, INSTEAD OF RUNNING THE REST OF THE NIGHT'S WORK *
+//*           ON TOP OF A BAD PRIOR STEP.                           *
+//*----------------------------------------------------------------*
+//* MODIFICATION HISTORY.
+//* DATE       INIT DESCRIPTION
+//* 2026-08-08 DAO  ORIGINAL VERSION.  REPLACES THE THREE CALCULATOR
+//*                 PROGRAMS BEING COMPILED AND RUN BY HAND, ONE AT A
+//*                 TIME, BY WHOEVER IS ON SHIFT OVERNIGHT.
+//* 2026-08-08 DAO  STEP010'S RESULTFILE AND REJECTFILE NOW USE
+//*                 DISP=(MOD,...) LIKE CHKPTFILE, SINCE
+//*                 OPERACIONES-BASICAS OPENS THEM EXTEND ON A
+//*                 RESTART AND DISP=NEW WOULD ABEND ON RESUBMIT.
+//* 2026-08-09 DAO  ADDED STEP020'S ROUNDFILE DD, WHICH HAD BEEN
+//*                 LEFT OFF THE JOB STREAM EVEN THOUGH
+//*                 NEGATIVOS-Y-DECIMALES READS IT FOR THE ROUNDING
+//*                 MODE ON EVERY RUN.
+//* 2026-08-09 DAO  ADDED STEP030'S SORTWORK DD.  CAPITULO-20 SORTS
+//*                 PERSONFILE BY APELLIDOS THROUGH A SORT-WORK-FILE
+//*                 THAT IS NOT A SORTWKnn NAME, SO IT NEEDS ITS OWN
+//*                 ALLOCATED WORK DATASET LIKE THE STEP'S OTHER DDS.
+//* 2026-08-09 DAO  ADDED STEP030'S PERSONSORTED DD.  THE SORT IN
+//*                 THAT STEP GIVES PERSON-FILE (ASSIGNED TO
+//*                 PERSONSORTED), WHICH CAPITULO-20 THEN OPENS INPUT
+//*                 AND READS FOR THE REST OF THE RUN - IT WAS MISSED
+//*                 WHEN SORTWORK WAS ADDED ABOVE.
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=OPERACIONES-BASICAS
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.OPB.TRANFILE,DISP=SHR
+//RESULTFILE DD DSN=PROD.OPB.RESULTFILE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//THRESHFILE DD DSN=PROD.OPB.THRESHFILE,DISP=SHR
+//REJECTFILE DD DSN=PROD.OPB.REJECTFILE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPTFILE DD  DSN=PROD.OPB.CHKPTFILE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=NEGATIVOS-Y-DECIMALES,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.NYD.TRANFILE,DISP=SHR
+//PRINTFILE DD  DSN=PROD.NYD.PRINTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJECTFILE DD DSN=PROD.NYD.REJECTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ROUNDFILE DD  DSN=PROD.NYD.ROUNDFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CAPITULO-20,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SORTWORK DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//PERSONFILE DD DSN=PROD.EMP.PERSONFILE,DISP=SHR
+//PERSONSORTED DD DSN=PROD.EMP.PERSONSORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REPORTFILE DD DSN=PROD.EMP.REPORTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLASSFILE DD  DSN=PROD.EMP.CLASSFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CSVFILE  DD   DSN=PROD.EMP.CSVFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
