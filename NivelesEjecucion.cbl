@@ -1,33 +1,351 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO-20.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  EDAD PIC 999.
-	          88 JOVEN VALUE 1 THRU 40.
-	          88 MADURO VALUE 41 THRU 65.
-	          88 ANCIANO VALUE 66 THRU 100.
-
-       PROCEDURE DIVISION.
-
-       MIRA-EDAD.
-	      DISPLAY "Introduce tu edad: "
-	      ACCEPT EDAD.
-	      IF JOVEN
-	      DISPLAY "Eres joven.".
-	      IF MADURO
-	      DISPLAY "Eres maduro.".
-	      IF ANCIANO
-	      DISPLAY "Eres anciano.".
-
-       STOP RUN.
-
-       END PROGRAM CAPITULO-20.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO-20.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 26/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  BATCH DEMOGRAPHIC SEGMENTATION REPORT.  READS A
+000180*           PERSON MASTER FILE AND CLASSIFIES EACH RECORD AS
+000190*           JOVEN/MADURO/ANCIANO.
+000200* TECTONICS. cobc
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.
+000230* DATE       INIT DESCRIPTION
+000240* 2023-01-26 DAO  ORIGINAL SINGLE-ACCEPT VERSION.
+000250* 2026-08-08 DAO  ADDED AN OTHERWISE PATH FOR EDAD VALUES
+000260*                 OUTSIDE 1-100 SO A BAD ENTRY IS REPORTED
+000270*                 INSTEAD OF PRODUCING NO OUTPUT AT ALL.
+000280* 2026-08-08 DAO  REBUILT AS A BATCH REPORT OVER THE PERSON
+000290*                 MASTER FILE INSTEAD OF ONE ACCEPTED EDAD, FOR
+000300*                 THE MONTHLY AGE-DISTRIBUTION REPORT.
+000310* 2026-08-08 DAO  ADDED BRACKET COUNTERS AND A PERCENTAGE
+000320*                 SUMMARY AT END OF RUN FOR THE DEMOGRAPHICS
+000330*                 DECK.
+000340* 2026-08-08 DAO  ADDED A CLASSIFICATION OUTPUT FILE KEYED BY
+000350*                 PERSON ID SO DOWNSTREAM JOBS CAN CONSUME THE
+000360*                 BRACKET WITHOUT REPROCESSING THE AGE LOGIC.
+000370* 2026-08-08 DAO  ADDED A CSV EXTRACT OF THE CLASSIFICATION
+000380*                 REPORT FOR THE PLANNING TEAM'S SPREADSHEETS.
+000390* 2026-08-08 DAO  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM
+000400*                 CAN BE CALLED AS A SUBPROGRAM FROM THE GO-TO
+000410*                 MENU DRIVER WITHOUT GIVING UP ITS OWN
+000420*                 STANDALONE BATCH-JOB ENTRY POINT.
+000430* 2026-08-08 DAO  PER-NOMBRE/PER-APELLIDOS/PER-EDAD AND THE
+000440*                 WORKING EDAD FIELD (RENAMED WS-EDAD) NOW COME
+000450*                 FROM THE SHARED PERSONA COPYBOOK INSTEAD OF
+000460*                 THEIR OWN PIC CLAUSES, SO THIS PROGRAM CANNOT
+000470*                 DRIFT OUT OF STEP WITH THE OTHER PROGRAMS THAT
+000480*                 CLASSIFY EDAD.
+000490* 2026-08-08 DAO  SETS RETURN-CODE AT TERMINATION (4 IF ANY
+000500*                 RECORD CLASSIFIED AS EDAD INVALIDA, ELSE 0) SO
+000510*                 A JOB STREAM CAN CHECK THE STEP'S CONDITION
+000520*                 CODE INSTEAD OF ONLY READING THE SUMMARY LINE.
+000530* 2026-08-08 DAO  THE INCOMING PERSON FILE (NOW PERSON-FILE-RAW)
+000540*                 IS SORTED BY APELLIDOS INTO PERSON-FILE BEFORE
+000550*                 CLASSIFICATION STARTS, SO THE REPORT AND ITS
+000560*                 CLASS/CSV EXTRACTS ALWAYS COME OUT IN SURNAME
+000570*                 ORDER INSTEAD OF NEEDING A MANUAL RESORT.
+000580* 2026-08-08 DAO  CLASSFILE NOW ALSO CARRIES NOMBRE/APELLIDOS, NOT
+000590*                 JUST ID/EDAD/BRACKET, SO THE NEW CONTROL-BREAK
+000600*                 RECONCILIATION REPORT CAN PRINT EACH PERSON
+000610*                 UNDER THEIR BRACKET HEADING WITHOUT REJOINING
+000620*                 BACK TO THE PERSON MASTER.
+000630* 2026-08-08 DAO  REPORTFILE NOW OPENS WITH A RUN-DATE/RUN-ID
+000640*                 LINE FROM THE SHARED SERVICIO-CORRIDA
+000650*                 SUBPROGRAM SO A GIVEN REPORT CAN BE TRACED
+000660*                 BACK TO THE RUN THAT PRODUCED IT.
+000670* 2026-08-09 DAO  2080-WRITE-CSV-LINE NO LONGER STRINGS
+000680*                 WS-BRACKET-TEXT DELIMITED BY SPACE - THAT
+000690*                 STOPPED AT THE FIRST SPACE, SO "EDAD INVALIDA"
+000700*                 WAS WRITTEN TO CSVFILE AS JUST "EDAD" WITH
+000710*                 "INVALIDA" SILENTLY DROPPED.  THE FIELD IS NOW
+000720*                 STRUNG BY ITS TRUE LENGTH (WS-BRACKET-LEN, SET
+000730*                 ALONGSIDE WS-BRACKET-TEXT IN 2050-CLASSIFY-EDAD).
+000740*----------------------------------------------------------------*
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT PERSON-FILE-RAW ASSIGN TO "PERSONFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+000810     SELECT PERSON-FILE ASSIGN TO "PERSONSORTED"
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT REPORT-FILE ASSIGN TO "REPORTFILE"
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT CLASS-FILE ASSIGN TO "CLASSFILE"
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT CSV-FILE ASSIGN TO "CSVFILE"
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  PERSON-FILE-RAW
+000920     RECORDING MODE IS F.
+000930 01  RAW-PERSON-RECORD.
+000940     05  RAW-ID             PIC 9(06).
+000950     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+000960                            ==:PREFIX:== BY ==RAW==.
+000970 SD  SORT-WORK-FILE.
+000980 01  SORT-WORK-RECORD.
+000990     05  SW-ID              PIC 9(06).
+001000     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+001010                            ==:PREFIX:== BY ==SW==.
+001020 FD  PERSON-FILE
+001030     RECORDING MODE IS F.
+001040 01  PERSON-RECORD.
+001050     05  PER-ID             PIC 9(06).
+001060     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+001070                            ==:PREFIX:== BY ==PER==.
+001080 FD  REPORT-FILE
+001090     RECORDING MODE IS F.
+001100 01  REPORT-RECORD          PIC X(100).
+001110 FD  CLASS-FILE
+001120     RECORDING MODE IS F.
+001130 01  CLS-RECORD.
+001140     05  CLS-ID           PIC 9(06).
+001150     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+001160                            ==:PREFIX:== BY ==CLS==.
+001170     05  CLS-BRACKET-CODE PIC X(01).
+001180 FD  CSV-FILE
+001190     RECORDING MODE IS F.
+001200 01  CSV-RECORD             PIC X(80).
+001210 WORKING-STORAGE SECTION.
+001220 77  WS-EOF-SW              PIC X(01)     VALUE "N".
+001230     88  WS-EOF                           VALUE "Y".
+001240     COPY PERSONA REPLACING ==:LVL:==    BY ==01==
+001250                            ==:PREFIX:== BY ==WS==.
+001260     88  JOVEN                          VALUE 1 THRU 40.
+001270     88  MADURO                         VALUE 41 THRU 65.
+001280     88  ANCIANO                        VALUE 66 THRU 100.
+001290 01  WS-BRACKET-TEXT        PIC X(20).
+001300 01  WS-BRACKET-LEN         PIC 9(02)     COMP VALUE ZERO.
+001310 01  WS-BRACKET-CODE        PIC X(01).
+001320 01  WS-EDIT-ID             PIC ZZZZZ9.
+001330 01  WS-EDIT-EDAD           PIC ZZ9.
+001340 01  WS-BRACKET-COUNTERS.
+001350     05  WS-COUNT-JOVEN     PIC 9(07)     COMP VALUE ZERO.
+001360     05  WS-COUNT-MADURO    PIC 9(07)     COMP VALUE ZERO.
+001370     05  WS-COUNT-ANCIANO   PIC 9(07)     COMP VALUE ZERO.
+001380     05  WS-COUNT-INVALIDA  PIC 9(07)     COMP VALUE ZERO.
+001390     05  WS-COUNT-TOTAL     PIC 9(07)     COMP VALUE ZERO.
+001400 01  WS-SUMMARY-COUNT       PIC 9(07)     COMP VALUE ZERO.
+001410 01  WS-PERCENT-NUMERATOR   PIC 9(09)     COMP VALUE ZERO.
+001420 01  WS-PERCENT-WORK        PIC S9(03)V9(04) COMP-3
+001430                                              VALUE ZERO.
+001440 01  WS-EDIT-COUNT-4        PIC ZZZ,ZZ9.
+001450 01  WS-EDIT-PERCENT        PIC ZZ9.99.
+001460 01  WS-RUN-DATE            PIC 9(08).
+001470 01  WS-RUN-ID              PIC 9(07).
+001480 01  WS-EDIT-RUN-ID         PIC ZZZZZZ9.
+001490 01  WS-RUN-RETURN-CODE     PIC 9(02).
+001500 PROCEDURE DIVISION.
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE
+001530     PERFORM 2000-PROCESS-RECORD
+001540         THRU 2000-PROCESS-RECORD-EXIT
+001550         UNTIL WS-EOF
+001560     PERFORM 9000-TERMINATE
+001570     GOBACK.
+001580*
+001590* 1000-INITIALIZE - SORT THE PERSON MASTER INTO SURNAME ORDER,
+001600*                   OPEN THE OTHER FILES, PRINT THE REPORT
+001610*                   TITLE, AND PRIME THE READ.
+001620 1000-INITIALIZE.
+001630     SORT SORT-WORK-FILE ON ASCENDING KEY SW-APELLIDOS
+001640         USING PERSON-FILE-RAW
+001650         GIVING PERSON-FILE
+001660     OPEN INPUT PERSON-FILE
+001670     OPEN OUTPUT REPORT-FILE
+001680     OPEN OUTPUT CLASS-FILE
+001690     OPEN OUTPUT CSV-FILE
+001700     CALL "SERVICIO-CORRIDA" USING WS-RUN-DATE WS-RUN-ID
+001710         WS-RUN-RETURN-CODE
+001720     CANCEL "SERVICIO-CORRIDA"
+001730     MOVE WS-RUN-ID TO WS-EDIT-RUN-ID
+001740     MOVE "REPORTE DE SEGMENTACION POR EDAD"
+001750         TO REPORT-RECORD
+001760     WRITE REPORT-RECORD
+001770     DISPLAY REPORT-RECORD
+001780     MOVE SPACES TO REPORT-RECORD
+001790     STRING "CORRIDA " WS-EDIT-RUN-ID " - FECHA " WS-RUN-DATE
+001800         DELIMITED BY SIZE INTO REPORT-RECORD
+001810     WRITE REPORT-RECORD
+001820     DISPLAY REPORT-RECORD
+001830     MOVE "ID,EDAD,BRACKET" TO CSV-RECORD
+001840     WRITE CSV-RECORD
+001850     PERFORM 2100-READ-PERSON-FILE.
+001860*
+001870* 2000-PROCESS-RECORD - CLASSIFY ONE PERSON AND PRINT THE LINE.
+001880 2000-PROCESS-RECORD.
+001890     MOVE PER-EDAD TO WS-EDAD
+001900     PERFORM 2050-CLASSIFY-EDAD
+001910     PERFORM 2060-UPDATE-COUNTS
+001920     PERFORM 2200-WRITE-REPORT-LINE
+001930     PERFORM 2070-WRITE-CLS-RECORD
+001940     PERFORM 2080-WRITE-CSV-LINE
+001950     PERFORM 2100-READ-PERSON-FILE.
+001960 2000-PROCESS-RECORD-EXIT.
+001970     EXIT.
+001980*
+001990* 2050-CLASSIFY-EDAD - SET WS-BRACKET-TEXT FROM THE 88-LEVELS.
+002000*                      WS-BRACKET-LEN CARRIES THE TEXT'S TRUE
+002010*                      LENGTH SO 2080-WRITE-CSV-LINE CAN STRING
+002020*                      IT WITHOUT TRAILING PAD SPACES - "EDAD
+002030*                      INVALIDA" HAS AN INTERNAL SPACE, SO
+002040*                      DELIMITED BY SPACE WOULD CUT IT SHORT.
+002050 2050-CLASSIFY-EDAD.
+002060     EVALUATE TRUE
+002070         WHEN JOVEN
+002080             MOVE "JOVEN"    TO WS-BRACKET-TEXT
+002090             MOVE 5          TO WS-BRACKET-LEN
+002100             MOVE "J"        TO WS-BRACKET-CODE
+002110         WHEN MADURO
+002120             MOVE "MADURO"   TO WS-BRACKET-TEXT
+002130             MOVE 6          TO WS-BRACKET-LEN
+002140             MOVE "M"        TO WS-BRACKET-CODE
+002150         WHEN ANCIANO
+002160             MOVE "ANCIANO"  TO WS-BRACKET-TEXT
+002170             MOVE 7          TO WS-BRACKET-LEN
+002180             MOVE "A"        TO WS-BRACKET-CODE
+002190         WHEN OTHER
+002200             MOVE "EDAD INVALIDA" TO WS-BRACKET-TEXT
+002210             MOVE 13         TO WS-BRACKET-LEN
+002220             MOVE "X"        TO WS-BRACKET-CODE
+002230     END-EVALUATE.
+002240*
+002250* 2060-UPDATE-COUNTS - BUMP THE BRACKET COUNTER THAT MATCHES
+002260*                      THE CLASSIFICATION JUST MADE, PLUS THE
+002270*                      RUNNING TOTAL, FOR THE END-OF-RUN SUMMARY.
+002280 2060-UPDATE-COUNTS.
+002290     EVALUATE TRUE
+002300         WHEN JOVEN
+002310             ADD 1 TO WS-COUNT-JOVEN
+002320         WHEN MADURO
+002330             ADD 1 TO WS-COUNT-MADURO
+002340         WHEN ANCIANO
+002350             ADD 1 TO WS-COUNT-ANCIANO
+002360         WHEN OTHER
+002370             ADD 1 TO WS-COUNT-INVALIDA
+002380     END-EVALUATE
+002390     ADD 1 TO WS-COUNT-TOTAL.
+002400*
+002410* 2100-READ-PERSON-FILE - READ ONE PERSON, SET EOF SWITCH.
+002420 2100-READ-PERSON-FILE.
+002430     READ PERSON-FILE
+002440         AT END
+002450             MOVE "Y" TO WS-EOF-SW
+002460     END-READ.
+002470*
+002480* 2200-WRITE-REPORT-LINE - FORMAT AND WRITE ONE DETAIL LINE.
+002490 2200-WRITE-REPORT-LINE.
+002500     MOVE PER-ID TO WS-EDIT-ID
+002510     MOVE SPACES TO REPORT-RECORD
+002520     STRING "ID=" WS-EDIT-ID
+002530            " NOMBRE=" PER-NOMBRE
+002540            " APELLIDOS=" PER-APELLIDOS
+002550            " EDAD=" PER-EDAD
+002560            " BRACKET=" WS-BRACKET-TEXT
+002570        DELIMITED BY SIZE INTO REPORT-RECORD
+002580     WRITE REPORT-RECORD
+002590     DISPLAY REPORT-RECORD.
+002600*
+002610* 2070-WRITE-CLS-RECORD - CARRY THE PERSON ID, NAME, EDAD AND
+002620*                           THE ASSIGNED BRACKET CODE (J/M/A, OR X
+002630*                           FOR AN OUT-OF-RANGE EDAD) OUT TO
+002640*                           CLASSFILE FOR DOWNSTREAM JOBS.
+002650 2070-WRITE-CLS-RECORD.
+002660     MOVE PER-ID           TO CLS-ID
+002670     MOVE PER-NOMBRE       TO CLS-NOMBRE
+002680     MOVE PER-APELLIDOS    TO CLS-APELLIDOS
+002690     MOVE PER-EDAD         TO CLS-EDAD
+002700     MOVE WS-BRACKET-CODE  TO CLS-BRACKET-CODE
+002710     WRITE CLS-RECORD.
+002720*
+002730* 2080-WRITE-CSV-LINE - APPEND ONE ID,EDAD,BRACKET ROW TO
+002740*                       THE CSV EXTRACT FOR THE PLANNING
+002750*                       TEAM'S SPREADSHEETS.  WS-BRACKET-TEXT IS
+002760*                       STRUNG BY ITS TRUE LENGTH, NOT DELIMITED
+002770*                       BY SPACE, SINCE "EDAD INVALIDA" HAS AN
+002780*                       INTERNAL SPACE THAT THE SPACE DELIMITER
+002790*                       WOULD CUT THE FIELD SHORT AT.
+002800 2080-WRITE-CSV-LINE.
+002810     MOVE PER-ID   TO WS-EDIT-ID
+002820     MOVE PER-EDAD TO WS-EDIT-EDAD
+002830     MOVE SPACES TO CSV-RECORD
+002840     STRING WS-EDIT-ID                       DELIMITED BY SIZE
+002850            ","                               DELIMITED BY SIZE
+002860            WS-EDIT-EDAD                      DELIMITED BY SIZE
+002870            ","                               DELIMITED BY SIZE
+002880            WS-BRACKET-TEXT(1:WS-BRACKET-LEN) DELIMITED BY SIZE
+002890         INTO CSV-RECORD
+002900     WRITE CSV-RECORD.
+002910*
+002920* 9000-TERMINATE - PRINT THE SUMMARY AND CLOSE FILES.
+002930 9000-TERMINATE.
+002940     PERFORM 9050-PRINT-SUMMARY
+002950     CLOSE PERSON-FILE
+002960     CLOSE CLASS-FILE
+002970     CLOSE CSV-FILE
+002980     CLOSE REPORT-FILE
+002990     IF WS-COUNT-INVALIDA > ZERO
+003000         MOVE 4 TO RETURN-CODE
+003010     ELSE
+003020         MOVE ZERO TO RETURN-CODE
+003030     END-IF.
+003040*
+003050* 9050-PRINT-SUMMARY - SHOW EACH BRACKET'S COUNT AND ITS
+003060*                      PERCENTAGE OF THE TOTAL POPULATION.
+003070 9050-PRINT-SUMMARY.
+003080     MOVE SPACES TO REPORT-RECORD
+003090     WRITE REPORT-RECORD
+003100     MOVE SPACES TO REPORT-RECORD
+003110     MOVE "RESUMEN POR BRACKET DE EDAD" TO REPORT-RECORD
+003120     WRITE REPORT-RECORD
+003130     DISPLAY REPORT-RECORD
+003140     MOVE "JOVEN"    TO WS-BRACKET-TEXT
+003150     MOVE WS-COUNT-JOVEN    TO WS-SUMMARY-COUNT
+003160     PERFORM 9060-PRINT-ONE-BRACKET
+003170     MOVE "MADURO"   TO WS-BRACKET-TEXT
+003180     MOVE WS-COUNT-MADURO   TO WS-SUMMARY-COUNT
+003190     PERFORM 9060-PRINT-ONE-BRACKET
+003200     MOVE "ANCIANO"  TO WS-BRACKET-TEXT
+003210     MOVE WS-COUNT-ANCIANO  TO WS-SUMMARY-COUNT
+003220     PERFORM 9060-PRINT-ONE-BRACKET
+003230     MOVE "EDAD INVALIDA" TO WS-BRACKET-TEXT
+003240     MOVE WS-COUNT-INVALIDA TO WS-SUMMARY-COUNT
+003250     PERFORM 9060-PRINT-ONE-BRACKET
+003260     MOVE SPACES TO REPORT-RECORD
+003270     MOVE WS-COUNT-TOTAL TO WS-EDIT-COUNT-4
+003280     STRING "TOTAL REGISTROS=" WS-EDIT-COUNT-4
+003290         DELIMITED BY SIZE INTO REPORT-RECORD
+003300     WRITE REPORT-RECORD
+003310     DISPLAY REPORT-RECORD.
+003320*
+003330* 9060-PRINT-ONE-BRACKET - FORMAT AND WRITE ONE SUMMARY LINE
+003340*                          FOR THE BRACKET NAMED IN
+003350*                          WS-BRACKET-TEXT WITH THE COUNT IN
+003360*                          WS-SUMMARY-COUNT.  THE MULTIPLY AND
+003370*                          DIVIDE ARE KEPT IN SEPARATE COMPUTE
+003380*                          STATEMENTS SO THE INTERMEDIATE
+003390*                          PRODUCT DOES NOT LOSE PRECISION.
+003400 9060-PRINT-ONE-BRACKET.
+003410     MOVE ZERO TO WS-PERCENT-WORK
+003420     IF WS-COUNT-TOTAL > ZERO
+003430         COMPUTE WS-PERCENT-NUMERATOR =
+003440             WS-SUMMARY-COUNT * 100
+003450         COMPUTE WS-PERCENT-WORK ROUNDED =
+003460             WS-PERCENT-NUMERATOR / WS-COUNT-TOTAL
+003470             ON SIZE ERROR
+003480                 MOVE ZERO TO WS-PERCENT-WORK
+003490         END-COMPUTE
+003500     END-IF
+003510     MOVE WS-SUMMARY-COUNT TO WS-EDIT-COUNT-4
+003520     MOVE WS-PERCENT-WORK  TO WS-EDIT-PERCENT
+003530     MOVE SPACES TO REPORT-RECORD
+003540     STRING WS-BRACKET-TEXT
+003550            " CANTIDAD=" WS-EDIT-COUNT-4
+003560            " PORCENTAJE=" WS-EDIT-PERCENT "%"
+003570        DELIMITED BY SIZE INTO REPORT-RECORD
+003580     WRITE REPORT-RECORD
+003590     DISPLAY REPORT-RECORD.
+003600 END PROGRAM CAPITULO-20.
