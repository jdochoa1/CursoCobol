@@ -0,0 +1,77 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SERVICIO-CORRIDA.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  SHARED RUN-HEADER SUBROUTINE.  HANDS BACK TODAY'S
+000180*           DATE AND THE NEXT SEQUENTIAL RUN-ID SO EVERY BATCH
+000190*           REPORT AND EXTRACT IN THE SHOP CAN STAMP ITSELF WITH
+000200*           THE SAME TWO VALUES INSTEAD OF EACH PROGRAM KEEPING
+000210*           ITS OWN DATE LOGIC AND NONE OF THEM TRACKING A RUN-ID
+000220*           AT ALL.
+000230* TECTONICS. cobc
+000240*----------------------------------------------------------------*
+000250* MODIFICATION HISTORY.
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 DAO  ORIGINAL VERSION.  THE RUN-ID IS THE LAST
+000280*                 VALUE HANDED OUT, KEPT IN RUNIDFILE AND
+000290*                 INCREMENTED ON EVERY CALL, THE SAME WAY
+000300*                 OPERACIONES-BASICAS KEEPS ITS CHECKPOINT
+000310*                 RECORD IN A SMALL LINE SEQUENTIAL CONTROL FILE.
+000320*----------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT RUNID-FILE ASSIGN TO "RUNIDFILE"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-RUNID-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  RUNID-FILE
+000420     RECORDING MODE IS F.
+000430 01  RUNID-RECORD.
+000440     05  RUNID-ULTIMO       PIC 9(07).
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-RUNID-STATUS        PIC X(02).
+000470     88  WS-RUNID-OK                       VALUE "00".
+000480 77  WS-ULTIMO-RUN-ID       PIC 9(07)     VALUE ZERO.
+000490 LINKAGE SECTION.
+000500 01  LK-RUN-DATE              PIC 9(08).
+000510 01  LK-RUN-ID                PIC 9(07).
+000520 01  LK-RETURN-CODE           PIC 9(02).
+000530     88  LK-OK                             VALUE ZERO.
+000540 PROCEDURE DIVISION USING LK-RUN-DATE LK-RUN-ID LK-RETURN-CODE.
+000550 0000-MAINLINE.
+000560     MOVE ZERO TO LK-RETURN-CODE
+000570     PERFORM 1000-LEE-ULTIMO-RUN-ID
+000580     ADD 1 TO WS-ULTIMO-RUN-ID
+000590     PERFORM 1010-GRABA-ULTIMO-RUN-ID
+000600     MOVE WS-ULTIMO-RUN-ID TO LK-RUN-ID
+000610     ACCEPT LK-RUN-DATE FROM DATE YYYYMMDD
+000620     GOBACK.
+000630*
+000640* 1000-LEE-ULTIMO-RUN-ID - PICK UP THE LAST RUN-ID HANDED OUT, OR
+000650*                          ZERO IF RUNIDFILE DOES NOT EXIST YET
+000660*                          (THE VERY FIRST RUN IN THIS SHOP).
+000670 1000-LEE-ULTIMO-RUN-ID.
+000680     OPEN INPUT RUNID-FILE
+000690     IF WS-RUNID-OK
+000700         READ RUNID-FILE
+000710             AT END
+000720                 CONTINUE
+000730             NOT AT END
+000740                 MOVE RUNID-ULTIMO TO WS-ULTIMO-RUN-ID
+000750         END-READ
+000760         CLOSE RUNID-FILE
+000770     END-IF.
+000780*
+000790* 1010-GRABA-ULTIMO-RUN-ID - SAVE THE RUN-ID JUST HANDED OUT AS
+000800*                            THE NEW LAST VALUE FOR NEXT TIME.
+000810 1010-GRABA-ULTIMO-RUN-ID.
+000820     OPEN OUTPUT RUNID-FILE
+000830     MOVE WS-ULTIMO-RUN-ID TO RUNID-ULTIMO
+000840     WRITE RUNID-RECORD
+000850     CLOSE RUNID-FILE.
+000860 END PROGRAM SERVICIO-CORRIDA.
