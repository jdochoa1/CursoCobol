@@ -1,27 +1,235 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 23/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUTINAS1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       RUTINA01.
-           DISPLAY "Esta es la rutina 1."
-           PERFORM RUTINA03.
-       RUTINA02.
-           DISPLAY "Esta es la rutina 2."
-           PERFORM RUTINA04.
-       RUTINA03.
-           DISPLAY "Esta es la rutina 3."
-           PERFORM RUTINA02.
-       RUTINA04.
-           DISPLAY "Esta es la rutina 4."
-           DISPLAY "Finaliza el programa."
-            STOP RUN.
-       END PROGRAM RUTINAS1.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RUTINAS1.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 23/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  DRIVES THE RUTINA01-RUTINA04 SUBROUTINE LIBRARY IN A
+000180*           CONFIGURABLE ORDER AND STOPS THE CHAIN IF ANY STEP
+000190*           REPORTS FAILURE.
+000200* TECTONICS. cobc
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.
+000230* DATE       INIT DESCRIPTION
+000240* 2023-01-23 DAO  ORIGINAL VERSION.  RUTINA01 THROUGH RUTINA04
+000250*                 WERE PARAGRAPHS IN THIS PROGRAM, CHAINED
+000260*                 TOGETHER BY A
+000270*                 FIXED SEQUENCE OF PERFORM STATEMENTS
+000280*                 (01 -> 03 -> 02 -> 04) BAKED INTO THE CODE.
+000290* 2026-08-08 DAO  RUTINA01 THROUGH RUTINA04 MOVED OUT TO THEIR OWN
+000300*                 CALLABLE SUBPROGRAMS (SEE RUTINA01 THRU
+000310*                 RUTINA04).
+000320*                 THIS PROGRAM IS NOW A DRIVER THAT LOADS A STEP
+000330*                 CONTROL TABLE (SEQUENCE NUMBER, ROUTINE CODE AND
+000340*                 MESSAGE), SORTS IT INTO SEQUENCE ORDER, AND
+000350*                 DISPATCHES EACH STEP TO THE RIGHT SUBPROGRAM VIA
+000360*                 EVALUATE.  WHEN THE CONTROL FILE IS ABSENT THE
+000370*                 ORIGINAL 01/03/02/04 RUN ORDER IS USED AS THE
+000380*                 DEFAULT, SO OPERATIONS CAN RESEQUENCE THE STEPS
+000390*                 FOR A RUN WITHOUT A RECOMPILE.
+000400*                 EACH SUBPROGRAM NOW HANDS BACK A RETURN CODE.  A
+000410*                 NON-ZERO CODE STOPS THE CHAIN INSTEAD OF BLINDLY
+000420*                 CONTINUING INTO THE REMAINING STEPS.
+000430*----------------------------------------------------------------*
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT CONTROL-FILE ASSIGN TO "RUTINACTLFILE"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-CTL-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CONTROL-FILE
+000530     RECORDING MODE IS F.
+000540 01  CONTROL-RECORD.
+000550     05  CTL-SECUENCIA           PIC 9(02).
+000560     05  CTL-CODIGO              PIC X(02).
+000570     05  CTL-MENSAJE             PIC X(40).
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-CTL-STATUS            PIC X(02).
+000600     88  WS-CTL-OK                          VALUE "00".
+000610 01  WS-CTL-EOF-SW            PIC X(01)     VALUE "N".
+000620     88  WS-CTL-EOF                         VALUE "S".
+000630 01  WS-CONTINUAR-SW          PIC X(01)     VALUE "S".
+000640     88  WS-CONTINUAR                       VALUE "S".
+000650     88  WS-DETENER                         VALUE "N".
+000660 01  WS-RETURN-CODE           PIC 9(02)     VALUE ZERO.
+000670 01  WS-TABLA-PASOS-COUNT     PIC 99        VALUE ZERO.
+000680 01  WS-PASO-IDX              PIC 99        VALUE ZERO.
+000690 01  WS-J-IDX                 PIC 99        VALUE ZERO.
+000700 01  WS-MENOR-IDX             PIC 99        VALUE ZERO.
+000710 01  WS-TEMP-SECUENCIA        PIC 9(02).
+000720 01  WS-TEMP-CODIGO           PIC X(02).
+000730 01  WS-TEMP-MENSAJE          PIC X(40).
+000740 01  WS-TABLA-PASOS.
+000750     05  WS-PASO-ENTRADA OCCURS 10 TIMES.
+000760         10  WS-PASO-SECUENCIA   PIC 9(02).
+000770         10  WS-PASO-CODIGO      PIC X(02).
+000780         10  WS-PASO-MENSAJE     PIC X(40).
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE
+000820     PERFORM 2000-EJECUTA-PASOS THRU 2000-EJECUTA-PASOS-EXIT
+000830     PERFORM 9000-TERMINATE
+000840     STOP RUN.
+000850*
+000860* 1000-INITIALIZE - LOAD THE DEFAULT STEP TABLE, THEN OVERRIDE IT
+000870*                   FROM THE CONTROL FILE WHEN ONE IS PRESENT, AND
+000880*                   SORT THE RESULT INTO SEQUENCE ORDER.
+000890 1000-INITIALIZE.
+000900     PERFORM 1005-CARGA-TABLA-DEFECTO
+000910     OPEN INPUT CONTROL-FILE
+000920     IF WS-CTL-OK
+000930         PERFORM 1010-LEE-TABLA THRU 1010-LEE-TABLA-EXIT
+000940         CLOSE CONTROL-FILE
+000950     END-IF
+000960     PERFORM 3000-ORDENA-TABLA THRU 3000-ORDENA-TABLA-EXIT.
+000970*
+000980* 1005-CARGA-TABLA-DEFECTO - THE RUN ORDER THIS PROGRAM USED
+000990*                            BEFORE THERE WAS A CONTROL FILE:
+001000*                            RUTINA01, RUTINA03, RUTINA02,
+001010*                            RUTINA04.
+001020 1005-CARGA-TABLA-DEFECTO.
+001030     MOVE 10 TO WS-PASO-SECUENCIA(1)
+001040     MOVE "01" TO WS-PASO-CODIGO(1)
+001050     MOVE "Esta es la rutina 1." TO WS-PASO-MENSAJE(1)
+001060     MOVE 20 TO WS-PASO-SECUENCIA(2)
+001070     MOVE "03" TO WS-PASO-CODIGO(2)
+001080     MOVE "Esta es la rutina 3." TO WS-PASO-MENSAJE(2)
+001090     MOVE 30 TO WS-PASO-SECUENCIA(3)
+001100     MOVE "02" TO WS-PASO-CODIGO(3)
+001110     MOVE "Esta es la rutina 2." TO WS-PASO-MENSAJE(3)
+001120     MOVE 40 TO WS-PASO-SECUENCIA(4)
+001130     MOVE "04" TO WS-PASO-CODIGO(4)
+001140     MOVE "Esta es la rutina 4." TO WS-PASO-MENSAJE(4)
+001150     MOVE 4 TO WS-TABLA-PASOS-COUNT.
+001160*
+001170* 1010-LEE-TABLA - REPLACE THE DEFAULT TABLE WITH WHATEVER STEPS
+001180*                  ARE LISTED IN THE CONTROL FILE.
+001190 1010-LEE-TABLA.
+001200     MOVE ZERO TO WS-TABLA-PASOS-COUNT
+001210     PERFORM 1020-LEE-UN-PASO THRU 1020-LEE-UN-PASO-EXIT
+001220         UNTIL WS-CTL-EOF.
+001230 1010-LEE-TABLA-EXIT.
+001240     EXIT.
+001250*
+001260* 1020-LEE-UN-PASO - READ ONE CONTROL RECORD INTO THE NEXT TABLE
+001270*                    ENTRY.
+001280 1020-LEE-UN-PASO.
+001290     READ CONTROL-FILE
+001300         AT END
+001310             SET WS-CTL-EOF TO TRUE
+001320         NOT AT END
+001330             ADD 1 TO WS-TABLA-PASOS-COUNT
+001340             MOVE WS-TABLA-PASOS-COUNT TO WS-PASO-IDX
+001350             MOVE CTL-SECUENCIA TO WS-PASO-SECUENCIA(WS-PASO-IDX)
+001360             MOVE CTL-CODIGO    TO WS-PASO-CODIGO(WS-PASO-IDX)
+001370             MOVE CTL-MENSAJE   TO WS-PASO-MENSAJE(WS-PASO-IDX)
+001380     END-READ.
+001390 1020-LEE-UN-PASO-EXIT.
+001400     EXIT.
+001410*
+001420* 2000-EJECUTA-PASOS - RUN EACH TABLE ENTRY IN SEQUENCE ORDER,
+001430*                      STOPPING EARLY IF A STEP FAILS.
+001440 2000-EJECUTA-PASOS.
+001450     PERFORM 2010-EJECUTA-UN-PASO THRU 2010-EJECUTA-UN-PASO-EXIT
+001460         VARYING WS-PASO-IDX FROM 1 BY 1
+001470         UNTIL WS-PASO-IDX > WS-TABLA-PASOS-COUNT
+001480             OR WS-DETENER.
+001490 2000-EJECUTA-PASOS-EXIT.
+001500     EXIT.
+001510*
+001520* 2010-EJECUTA-UN-PASO - DISPATCH ONE STEP TO ITS SUBPROGRAM AND
+001530*                        CHECK THE RETURN CODE IT HANDS BACK.
+001540 2010-EJECUTA-UN-PASO.
+001550     EVALUATE WS-PASO-CODIGO(WS-PASO-IDX)
+001560         WHEN "01"
+001570             CALL "RUTINA01" USING WS-PASO-MENSAJE(WS-PASO-IDX)
+001580                 WS-RETURN-CODE
+001590             CANCEL "RUTINA01"
+001600         WHEN "02"
+001610             CALL "RUTINA02" USING WS-PASO-MENSAJE(WS-PASO-IDX)
+001620                 WS-RETURN-CODE
+001630             CANCEL "RUTINA02"
+001640         WHEN "03"
+001650             CALL "RUTINA03" USING WS-PASO-MENSAJE(WS-PASO-IDX)
+001660                 WS-RETURN-CODE
+001670             CANCEL "RUTINA03"
+001680         WHEN "04"
+001690             CALL "RUTINA04" USING WS-PASO-MENSAJE(WS-PASO-IDX)
+001700                 WS-RETURN-CODE
+001710             CANCEL "RUTINA04"
+001720         WHEN OTHER
+001730             DISPLAY "ERROR - CODIGO DE RUTINA NO VALIDO: "
+001740                 WS-PASO-CODIGO(WS-PASO-IDX)
+001750             MOVE 16 TO WS-RETURN-CODE
+001760     END-EVALUATE
+001770     IF WS-RETURN-CODE NOT = ZERO
+001780         DISPLAY "ERROR - LA RUTINA " WS-PASO-CODIGO(WS-PASO-IDX)
+001790             " TERMINO CON CODIGO " WS-RETURN-CODE
+001800         MOVE "N" TO WS-CONTINUAR-SW
+001810     END-IF.
+001820 2010-EJECUTA-UN-PASO-EXIT.
+001830     EXIT.
+001840*
+001850* 3000-ORDENA-TABLA - SIMPLE SELECTION SORT OF THE TABLE INTO
+001860*                     ASCENDING SEQUENCE-NUMBER ORDER.
+001870 3000-ORDENA-TABLA.
+001880     PERFORM 3010-ORDENA-UN-PASO THRU 3010-ORDENA-UN-PASO-EXIT
+001890         VARYING WS-PASO-IDX FROM 1 BY 1
+001900         UNTIL WS-PASO-IDX >= WS-TABLA-PASOS-COUNT.
+001910 3000-ORDENA-TABLA-EXIT.
+001920     EXIT.
+001930*
+001940* 3010-ORDENA-UN-PASO - FIND THE ENTRY WITH THE LOWEST SEQUENCE
+001950*                       NUMBER FROM WS-PASO-IDX ONWARD AND SWAP IT
+001960*                       INTO WS-PASO-IDX'S POSITION.
+001970 3010-ORDENA-UN-PASO.
+001980     MOVE WS-PASO-IDX TO WS-MENOR-IDX
+001990     PERFORM 3020-BUSCA-MENOR THRU 3020-BUSCA-MENOR-EXIT
+002000         VARYING WS-J-IDX FROM WS-PASO-IDX BY 1
+002010         UNTIL WS-J-IDX > WS-TABLA-PASOS-COUNT
+002020     IF WS-MENOR-IDX NOT = WS-PASO-IDX
+002030         PERFORM 3030-INTERCAMBIA-PASOS
+002040             THRU 3030-INTERCAMBIA-PASOS-EXIT
+002050     END-IF.
+002060 3010-ORDENA-UN-PASO-EXIT.
+002070     EXIT.
+002080*
+002090* 3020-BUSCA-MENOR - REMEMBER THE LOWEST SEQUENCE NUMBER SEEN SO
+002100*                    FAR IN THIS PASS.
+002110 3020-BUSCA-MENOR.
+002120     IF WS-PASO-SECUENCIA(WS-J-IDX) <
+002130             WS-PASO-SECUENCIA(WS-MENOR-IDX)
+002140         MOVE WS-J-IDX TO WS-MENOR-IDX
+002150     END-IF.
+002160 3020-BUSCA-MENOR-EXIT.
+002170     EXIT.
+002180*
+002190* 3030-INTERCAMBIA-PASOS - SWAP TWO TABLE ENTRIES.
+002200 3030-INTERCAMBIA-PASOS.
+002210     MOVE WS-PASO-SECUENCIA(WS-PASO-IDX) TO WS-TEMP-SECUENCIA
+002220     MOVE WS-PASO-CODIGO(WS-PASO-IDX)    TO WS-TEMP-CODIGO
+002230     MOVE WS-PASO-MENSAJE(WS-PASO-IDX)   TO WS-TEMP-MENSAJE
+002240     MOVE WS-PASO-SECUENCIA(WS-MENOR-IDX)
+002250         TO WS-PASO-SECUENCIA(WS-PASO-IDX)
+002260     MOVE WS-PASO-CODIGO(WS-MENOR-IDX)
+002270         TO WS-PASO-CODIGO(WS-PASO-IDX)
+002280     MOVE WS-PASO-MENSAJE(WS-MENOR-IDX)
+002290         TO WS-PASO-MENSAJE(WS-PASO-IDX)
+002300     MOVE WS-TEMP-SECUENCIA TO WS-PASO-SECUENCIA(WS-MENOR-IDX)
+002310     MOVE WS-TEMP-CODIGO    TO WS-PASO-CODIGO(WS-MENOR-IDX)
+002320     MOVE WS-TEMP-MENSAJE   TO WS-PASO-MENSAJE(WS-MENOR-IDX).
+002330 3030-INTERCAMBIA-PASOS-EXIT.
+002340     EXIT.
+002350*
+002360* 9000-TERMINATE - REPORT WHETHER THE CHAIN FINISHED OR WAS
+002370*                  STOPPED BY A FAILING STEP.
+002380 9000-TERMINATE.
+002390     IF WS-DETENER
+002400         DISPLAY "PROCESO DETENIDO POR ERROR EN UNA RUTINA."
+002410     ELSE
+002420         DISPLAY "Finaliza el programa."
+002430     END-IF.
+002440 END PROGRAM RUTINAS1.
