@@ -0,0 +1,51 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANNER-INICIO.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  SHARED STARTUP-BANNER SUBROUTINE.  DISPLAYS A
+000180*           GREETING AND A TITLE PASSED IN BY THE CALLING PROGRAM,
+000190*           LABELLED IN EITHER SPANISH OR ENGLISH ACCORDING TO A
+000200*           LANGUAGE SWITCH, SO EVERY JOB IN THIS SHOP CAN SHOW A
+000210*           CONSISTENT, LOCALIZED BANNER INSTEAD OF HARDCODING ITS
+000220*           OWN DISPLAY LOGIC.
+000230* TECTONICS. cobc
+000240*----------------------------------------------------------------*
+000250* MODIFICATION HISTORY.
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 DAO  ORIGINAL VERSION.  PULLED OUT OF SALUDO.CBL,
+000280*                 WHICH HARDCODED ITS GREETING AND TITLE TEXT AND
+000290*                 DISPLAYED THEM DIRECTLY WITH NO WAY TO CHANGE
+000300*                 EITHER, OR THE LANGUAGE THEY WERE LABELLED IN,
+000310*                 WITHOUT EDITING THE SOURCE.
+000320*----------------------------------------------------------------*
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 LINKAGE SECTION.
+000360 01  LK-IDIOMA                PIC X(01).
+000370     88  LK-IDIOMA-ESPANOL                 VALUE "E".
+000380     88  LK-IDIOMA-INGLES                  VALUE "I".
+000390 01  LK-SALUDO                PIC X(40).
+000400 01  LK-TITULO                PIC X(40).
+000410 01  LK-RETURN-CODE           PIC 9(02).
+000420 PROCEDURE DIVISION USING LK-IDIOMA LK-SALUDO LK-TITULO
+000430     LK-RETURN-CODE.
+000440 0000-MAINLINE.
+000450     EVALUATE TRUE
+000460         WHEN LK-IDIOMA-INGLES
+000470             DISPLAY "WELCOME - " LK-SALUDO
+000480             DISPLAY "TITLE   : " LK-TITULO
+000490             MOVE ZERO TO LK-RETURN-CODE
+000500         WHEN LK-IDIOMA-ESPANOL
+000510             DISPLAY "BIENVENIDO - " LK-SALUDO
+000520             DISPLAY "TITULO      : " LK-TITULO
+000530             MOVE ZERO TO LK-RETURN-CODE
+000540         WHEN OTHER
+000550             DISPLAY "ERROR - IDIOMA DE BANNER NO VALIDO: "
+000560                 LK-IDIOMA
+000570             MOVE 08 TO LK-RETURN-CODE
+000580     END-EVALUATE
+000590     GOBACK.
+000600 END PROGRAM BANNER-INICIO.
