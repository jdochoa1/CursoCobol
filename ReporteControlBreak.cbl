@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO-21.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  CONTROL-BREAK RECONCILIATION REPORT OVER CAPITULO-20'S
+000180*           CLASSFILE.  SORTS THE CLASSIFICATIONS BY BRACKET AND
+000190*           PRINTS EACH PERSON UNDER THEIR BRACKET HEADING, WITH A
+000200*           SUBTOTAL LINE PER BRACKET AND A GRAND TOTAL AT THE END
+000210*           - THE BREAKDOWN THE DEPARTMENT HEAD OTHERWISE BUILDS
+000220*           BY HAND IN A SPREADSHEET EACH MONTH.
+000230* TECTONICS. cobc
+000240*----------------------------------------------------------------*
+000250* MODIFICATION HISTORY.
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 DAO  ORIGINAL VERSION.
+000280*----------------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CLASS-FILE-RAW ASSIGN TO "CLASSFILE"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK3".
+000350     SELECT CLASS-FILE-SORTED ASSIGN TO "CLASSSORTED"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT REPORT-FILE ASSIGN TO "BRACKETRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CLASS-FILE-RAW
+000420     RECORDING MODE IS F.
+000430 01  RAW-CLASS-RECORD.
+000440     05  RAW-ID             PIC 9(06).
+000450     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+000460                            ==:PREFIX:== BY ==RAW==.
+000470     05  RAW-BRACKET-CODE   PIC X(01).
+000480 SD  SORT-WORK-FILE.
+000490 01  SORT-WORK-RECORD.
+000500     05  SW-ID              PIC 9(06).
+000510     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+000520                            ==:PREFIX:== BY ==SW==.
+000530     05  SW-BRACKET-CODE    PIC X(01).
+000540 FD  CLASS-FILE-SORTED
+000550     RECORDING MODE IS F.
+000560 01  CLS-RECORD.
+000570     05  CLS-ID             PIC 9(06).
+000580     COPY PERSONA REPLACING ==:LVL:==    BY ==05==
+000590                            ==:PREFIX:== BY ==CLS==.
+000600     05  CLS-BRACKET-CODE   PIC X(01).
+000610 FD  REPORT-FILE
+000620     RECORDING MODE IS F.
+000630 01  REPORT-RECORD          PIC X(100).
+000640 WORKING-STORAGE SECTION.
+000650 77  WS-EOF-SW              PIC X(01)     VALUE "N".
+000660     88  WS-EOF                           VALUE "Y".
+000670 77  WS-NO-BRACKET-YET-SW   PIC X(01)     VALUE "Y".
+000680     88  WS-NO-BRACKET-YET                VALUE "Y".
+000690 01  WS-PRIOR-BRACKET-CODE  PIC X(01)     VALUE SPACES.
+000700 01  WS-BRACKET-TEXT        PIC X(20).
+000710 01  WS-BRACKET-SUBTOTAL    PIC 9(07)     COMP VALUE ZERO.
+000720 01  WS-GRAND-TOTAL         PIC 9(07)     COMP VALUE ZERO.
+000730 01  WS-EDIT-ID             PIC ZZZZZ9.
+000740 01  WS-EDIT-EDAD           PIC ZZ9.
+000750 01  WS-EDIT-COUNT-4        PIC ZZZ,ZZ9.
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE
+000790     PERFORM 2000-PROCESS-RECORD
+000800         THRU 2000-PROCESS-RECORD-EXIT
+000810         UNTIL WS-EOF
+000820     PERFORM 8000-FINISH-CONTROL-BREAK
+000830     PERFORM 9000-TERMINATE
+000840     GOBACK.
+000850*
+000860* 1000-INITIALIZE - SORT THE CLASSIFICATIONS INTO BRACKET ORDER
+000870*                   (SURNAME AS THE MINOR KEY WITHIN A BRACKET),
+000880*                   OPEN THE OTHER FILES, PRINT THE REPORT TITLE
+000890*                   AND PRIME THE READ.
+000900 1000-INITIALIZE.
+000910     SORT SORT-WORK-FILE
+000920         ON ASCENDING KEY SW-BRACKET-CODE
+000930         ON ASCENDING KEY SW-APELLIDOS
+000940         USING CLASS-FILE-RAW
+000950         GIVING CLASS-FILE-SORTED
+000960     OPEN INPUT CLASS-FILE-SORTED
+000970     OPEN OUTPUT REPORT-FILE
+000980     MOVE "REPORTE DE CONCILIACION POR BRACKET DE EDAD"
+000990         TO REPORT-RECORD
+001000     WRITE REPORT-RECORD
+001010     DISPLAY REPORT-RECORD
+001020     PERFORM 2100-READ-CLASS-FILE.
+001030*
+001040* 2000-PROCESS-RECORD - START A NEW BRACKET GROUP WHEN THE
+001050*                       BRACKET CODE CHANGES, PRINT THE DETAIL
+001060*                       LINE, AND ROLL THE RUNNING TOTALS.
+001070 2000-PROCESS-RECORD.
+001080     IF WS-NO-BRACKET-YET
+001090         PERFORM 2400-START-NEW-BRACKET
+001100         MOVE "N" TO WS-NO-BRACKET-YET-SW
+001110     ELSE
+001120         IF CLS-BRACKET-CODE NOT = WS-PRIOR-BRACKET-CODE
+001130             PERFORM 2500-END-BRACKET
+001140             PERFORM 2400-START-NEW-BRACKET
+001150         END-IF
+001160     END-IF
+001170     PERFORM 2200-WRITE-DETAIL-LINE
+001180     ADD 1 TO WS-BRACKET-SUBTOTAL
+001190     ADD 1 TO WS-GRAND-TOTAL
+001200     PERFORM 2100-READ-CLASS-FILE.
+001210 2000-PROCESS-RECORD-EXIT.
+001220     EXIT.
+001230*
+001240* 2100-READ-CLASS-FILE - READ ONE SORTED CLASSIFICATION, SET
+001250*                        THE EOF SWITCH.
+001260 2100-READ-CLASS-FILE.
+001270     READ CLASS-FILE-SORTED
+001280         AT END
+001290             MOVE "Y" TO WS-EOF-SW
+001300     END-READ.
+001310*
+001320* 2200-WRITE-DETAIL-LINE - PRINT ONE PERSON UNDER THE CURRENT
+001330*                          BRACKET HEADING.
+001340 2200-WRITE-DETAIL-LINE.
+001350     MOVE CLS-ID   TO WS-EDIT-ID
+001360     MOVE CLS-EDAD TO WS-EDIT-EDAD
+001370     MOVE SPACES TO REPORT-RECORD
+001380     STRING "    ID=" WS-EDIT-ID
+001390            " NOMBRE=" CLS-NOMBRE
+001400            " APELLIDOS=" CLS-APELLIDOS
+001410            " EDAD=" WS-EDIT-EDAD
+001420         DELIMITED BY SIZE INTO REPORT-RECORD
+001430     WRITE REPORT-RECORD
+001440     DISPLAY REPORT-RECORD.
+001450*
+001460* 2400-START-NEW-BRACKET - REMEMBER THE NEW BRACKET CODE, PRINT
+001470*                          ITS HEADING LINE, AND RESET THE
+001480*                          BRACKET SUBTOTAL.
+001490 2400-START-NEW-BRACKET.
+001500     MOVE CLS-BRACKET-CODE TO WS-PRIOR-BRACKET-CODE
+001510     PERFORM 2450-SET-BRACKET-TEXT
+001520     MOVE ZERO TO WS-BRACKET-SUBTOTAL
+001530     MOVE SPACES TO REPORT-RECORD
+001540     WRITE REPORT-RECORD
+001550     MOVE SPACES TO REPORT-RECORD
+001560     STRING "BRACKET: " WS-BRACKET-TEXT
+001570         DELIMITED BY SIZE INTO REPORT-RECORD
+001580     WRITE REPORT-RECORD
+001590     DISPLAY REPORT-RECORD.
+001600*
+001610* 2450-SET-BRACKET-TEXT - TRANSLATE THE ONE-CHARACTER BRACKET
+001620*                         CODE WRITTEN BY CAPITULO-20 BACK INTO
+001630*                         ITS DESCRIPTIVE TEXT FOR THE HEADING.
+001640 2450-SET-BRACKET-TEXT.
+001650     EVALUATE WS-PRIOR-BRACKET-CODE
+001660         WHEN "J"
+001670             MOVE "JOVEN"         TO WS-BRACKET-TEXT
+001680         WHEN "M"
+001690             MOVE "MADURO"        TO WS-BRACKET-TEXT
+001700         WHEN "A"
+001710             MOVE "ANCIANO"       TO WS-BRACKET-TEXT
+001720         WHEN OTHER
+001730             MOVE "EDAD INVALIDA" TO WS-BRACKET-TEXT
+001740     END-EVALUATE.
+001750*
+001760* 2500-END-BRACKET - PRINT THE SUBTOTAL LINE FOR THE BRACKET
+001770*                    THAT JUST ENDED.
+001780 2500-END-BRACKET.
+001790     MOVE WS-BRACKET-SUBTOTAL TO WS-EDIT-COUNT-4
+001800     MOVE SPACES TO REPORT-RECORD
+001810     STRING "    SUBTOTAL " WS-BRACKET-TEXT "=" WS-EDIT-COUNT-4
+001820         DELIMITED BY SIZE INTO REPORT-RECORD
+001830     WRITE REPORT-RECORD
+001840     DISPLAY REPORT-RECORD.
+001850*
+001860* 8000-FINISH-CONTROL-BREAK - CLOSE OUT THE LAST BRACKET GROUP
+001870*                             AND PRINT THE GRAND TOTAL, UNLESS
+001880*                             THE INPUT WAS EMPTY.
+001890 8000-FINISH-CONTROL-BREAK.
+001900     IF NOT WS-NO-BRACKET-YET
+001910         PERFORM 2500-END-BRACKET
+001920         MOVE SPACES TO REPORT-RECORD
+001930         WRITE REPORT-RECORD
+001940         MOVE WS-GRAND-TOTAL TO WS-EDIT-COUNT-4
+001950         MOVE SPACES TO REPORT-RECORD
+001960         STRING "GRAN TOTAL=" WS-EDIT-COUNT-4
+001970             DELIMITED BY SIZE INTO REPORT-RECORD
+001980         WRITE REPORT-RECORD
+001990         DISPLAY REPORT-RECORD
+002000     END-IF.
+002010*
+002020* 9000-TERMINATE - CLOSE FILES.
+002030 9000-TERMINATE.
+002040     CLOSE CLASS-FILE-SORTED
+002050     CLOSE REPORT-FILE
+002060     MOVE ZERO TO RETURN-CODE.
+002070 END PROGRAM CAPITULO-21.
