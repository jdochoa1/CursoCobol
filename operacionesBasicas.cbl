@@ -1,37 +1,456 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 20/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES-BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULTADO PIC 9(5).
-       01  RESULTADO2 PIC 9(5).
-       01  RESULTADO3 PIC 9(5).
-       01  RESULTADO4 PIC 9(5).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *Entrada de Datos
-           DISPLAY "Introduce el primer numero:".
-           ACCEPT NUM1.
-           DISPLAY "Introduce el segundo numero:".
-           ACCEPT NUM2.
-      *Operacion
-           ADD NUM1 TO NUM2 GIVING RESULTADO.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO2.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO3.
-           DIVIDE NUM1 BY NUM2 GIVING RESULTADO4.
-      *Mostrar el Resultado
-           IF RESULTADO > 50
-               DISPLAY "El resultado es: " RESULTADO
-           ELSE
-               DISPLAY "El numero es menor o igual a " 50
-           END-IF.
-           STOP RUN.
-       END PROGRAM OPERACIONES-BASICAS.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OPERACIONES-BASICAS.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 20/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  BATCH FOUR-OPERATION CALCULATOR.  READS A SEQUENTIAL *
+000180*           FILE OF NUM1/NUM2 PAIRS AND PRODUCES ONE RESULT LINE *
+000190*           PER PAIR (ADD, SUBTRACT, MULTIPLY, DIVIDE).          *
+000200* TECTONICS. cobc                                                *
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.                                          *
+000230* DATE       INIT DESCRIPTION                                    *
+000240* 2023-01-20 DAO  ORIGINAL SINGLE-PAIR ACCEPT VERSION.           *
+000250* 2026-08-08 DAO  CONVERTED TO BATCH TRANSACTION-FILE PROCESSING *
+000260*                 SO A FULL DAY'S PAIRS RUN IN ONE PASS.         *
+000270* 2026-08-08 DAO  ADDED ON SIZE ERROR GUARD AROUND THE DIVIDE SO *
+000280*                 A ZERO DIVISOR FLAGS THE RECORD INSTEAD OF     *
+000290*                 ABENDING THE WHOLE RUN.                        *
+000300* 2026-08-08 DAO  WIDENED NUM1/NUM2/RESULTADOx TO SIGNED V99     *
+000310*                 CURRENCY FIELDS SO REAL MONEY AMOUNTS (CENTS   *
+000320*                 AND CREDITS) CAN BE RUN THROUGH THIS CALCULATOR*
+000330*                 INSTEAD OF ONLY CLASSROOM INTEGERS.            *
+000340* 2026-08-08 DAO  ADDED BATCH HEADER/TRAILER CONTROL RECORDS SO  *
+000350*                 THE RUN CAN BE RECONCILED (RECORD COUNT AND    *
+000360*                 HASH TOTAL OF RESULTADO).                      *
+000370* 2026-08-08 DAO  REPLACED THE HARDCODED >50 TEST WITH A TIER    *
+000380*                 TABLE LOADED FROM A CONTROL FILE SO THE BAND   *
+000390*                 CUTOFFS (LOW/MEDIUM/HIGH) CAN BE CHANGED       *
+000400*                 WITHOUT A RECOMPILE.                           *
+000410* 2026-08-08 DAO  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN *
+000420*                 BE CALLED AS A SUBPROGRAM FROM THE GO-TO MENU  *
+000430*                 DRIVER WITHOUT GIVING UP ITS OWN STANDALONE    *
+000440*                 BATCH-JOB ENTRY POINT.                         *
+000450* 2026-08-08 DAO  SETS RETURN-CODE AT TERMINATION (4 IF ANY      *
+000460*                 PAIR HIT THE DIVIDE-BY-ZERO GUARD, ELSE 0) SO  *
+000470*                 A JOB STREAM CAN CHECK THE STEP'S CONDITION    *
+000480*                 CODE.                                         *
+000490* 2026-08-08 DAO  A ZERO-DIVISOR PAIR IS NOW ALSO LOGGED TO A    *
+000500*                 REJECT-FILE WITH A REASON CODE INSTEAD OF ONLY *
+000510*                 SHOWING A PLACEHOLDER ON THE RESULT LINE.      *
+000520* 2026-08-08 DAO  ADDED PERIODIC CHECKPOINTING OF THE LAST       *
+000530*                 RECORD NUMBER PROCESSED AND THE RUNNING HASH.  *
+000540*                 A RESTART SKIPS THE ALREADY-PROCESSED RECORDS  *
+000550*                 AND EXTENDS THE PRIOR RESULT/REJECT FILES      *
+000560*                 INSTEAD OF REPROCESSING THE WHOLE TRANSACTION  *
+000570*                 FILE FROM THE TOP.                             *
+000580* 2026-08-08 DAO  THE FOUR ARITHMETIC STATEMENTS ARE NOW A CALL  *
+000590*                 TO THE SHARED SERVICIO-ARITMETICO SUBPROGRAM   *
+000600*                 INSTEAD OF INLINE ADD/SUBTRACT/MULTIPLY/DIVIDE,*
+000610*                 SO THIS PROGRAM AND NEGATIVOS-Y-DECIMALES DO   *
+000620*                 NOT EACH MAINTAIN THEIR OWN COPY OF THE MATH.  *
+000630* 2026-08-08 DAO  THE BATCH HEADER NOW ALSO CARRIES A RUN-DATE   *
+000640*                 AND A SEQUENTIAL RUN-ID FROM THE SHARED        *
+000650*                 SERVICIO-CORRIDA SUBPROGRAM, SO A DISCREPANCY  *
+000660*                 CAN BE TRACED BACK TO THE RUN THAT PRODUCED IT.*
+000670* 2026-08-09 DAO  CHECKPOINT-RECORD NOW ALSO CARRIES THE DIVIDE/ *
+000680*                 OVERFLOW REJECT COUNT SO A RESTARTED RUN'S     *
+000690*                 RETURN-CODE REFLECTS REJECTS THE INTERRUPTED   *
+000700*                 RUN ALREADY LOGGED, NOT JUST THE POST-RESTART  *
+000710*                 TAIL.                                          *
+000720*----------------------------------------------------------------*
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780     SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT CONTROL-FILE ASSIGN TO "THRESHFILE"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-CTL-STATUS.
+000830     SELECT REJECT-FILE ASSIGN TO "REJECTFILE"
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-CHKPT-STATUS.
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  TRAN-FILE
+000910     RECORDING MODE IS F.
+000920 01  TRAN-RECORD.
+000930     05  TR-NUM1        PIC S9(5)V99
+000940                         SIGN LEADING SEPARATE CHARACTER.
+000950     05  FILLER         PIC X(01).
+000960     05  TR-NUM2        PIC S9(5)V99
+000970                         SIGN LEADING SEPARATE CHARACTER.
+000980 FD  RESULT-FILE
+000990     RECORDING MODE IS F.
+001000 01  RESULT-RECORD      PIC X(80).
+001010 FD  CONTROL-FILE
+001020     RECORDING MODE IS F.
+001030 01  CONTROL-RECORD.
+001040     05  CTL-TIER-CODE  PIC X(01).
+001050     05  CTL-TIER-LABEL PIC X(06).
+001060     05  CTL-TIER-LIMIT PIC S9(7)V99
+001070                         SIGN LEADING SEPARATE CHARACTER.
+001080 FD  REJECT-FILE
+001090     RECORDING MODE IS F.
+001100 01  REJECT-RECORD      PIC X(80).
+001110 FD  CHECKPOINT-FILE
+001120     RECORDING MODE IS F.
+001130 01  CHECKPOINT-RECORD.
+001140     05  CHKPT-RECNO    PIC 9(07).
+001150     05  CHKPT-HASH     PIC S9(9)V99
+001160                         SIGN LEADING SEPARATE CHARACTER.
+001170     05  CHKPT-ERRCOUNT PIC 9(07).
+001180 WORKING-STORAGE SECTION.
+001190 77  WS-EOF-SW          PIC X(01)     VALUE "N".
+001200     88  WS-EOF                       VALUE "Y".
+001210 77  WS-DIVIDE-ERROR-SW PIC X(01)     VALUE "N".
+001220     88  WS-DIVIDE-ERROR              VALUE "Y".
+001230 77  WS-DIVIDE-ERROR-COUNT PIC 9(07) COMP VALUE ZERO.
+001240 77  WS-RECORD-COUNT    PIC 9(7)  COMP VALUE ZERO.
+001250 77  WS-HASH-TOTAL      PIC S9(9)V99  VALUE ZERO.
+001260 01  WS-EDIT-COUNT      PIC ZZZ,ZZ9.
+001270 01  WS-EDIT-HASH       PIC -(9)9.99.
+001280 01  NUM1               PIC S9(5)V99.
+001290 01  NUM2               PIC S9(5)V99.
+001300 01  RESULTADO          PIC S9(7)V99.
+001310 01  RESULTADO2         PIC S9(7)V99.
+001320 01  RESULTADO3         PIC S9(9)V99.
+001330 01  RESULTADO4         PIC S9(7)V99.
+001340 01  WS-EDIT-RESULTADO  PIC -(7)9.99.
+001350 01  WS-EDIT-RESULTADO2 PIC -(7)9.99.
+001360 01  WS-EDIT-RESULTADO3 PIC -(9)9.99.
+001370 01  WS-EDIT-RESULTADO4 PIC -(7)9.99.
+001380 01  WS-EDIT-TR-NUM1    PIC -(5)9.99.
+001390 01  WS-EDIT-TR-NUM2    PIC -(5)9.99.
+001400 01  WS-TIER-TABLE.
+001410     05  WS-TIER-ENTRY  OCCURS 3 TIMES INDEXED BY WS-TIER-IDX.
+001420         10  WS-TIER-CODE   PIC X(01).
+001430         10  WS-TIER-LABEL  PIC X(06).
+001440         10  WS-TIER-LIMIT  PIC S9(7)V99.
+001450 77  WS-TIER-COUNT      PIC 9(01)     VALUE ZERO.
+001460 77  WS-TIER-FOUND-SW   PIC X(01)     VALUE "N".
+001470     88  WS-TIER-FOUND                VALUE "Y".
+001480 01  WS-CUR-TIER-LABEL  PIC X(06)     VALUE "ALTA  ".
+001490 01  WS-CHKPT-STATUS       PIC X(02).
+001500     88  WS-CHKPT-OK                     VALUE "00".
+001510 01  WS-CTL-STATUS         PIC X(02).
+001520     88  WS-CTL-OK                       VALUE "00".
+001530 77  WS-CHECKPOINT-INTERVALO PIC 99      VALUE 10.
+001540 77  WS-ITER-DESDE-CHKPT   PIC 99        VALUE ZERO.
+001550 77  WS-RESTART-COUNT      PIC 9(07) COMP VALUE ZERO.
+001560 77  WS-SKIP-IDX           PIC 9(07) COMP VALUE ZERO.
+001570 01  WS-ARIT-OPERACION     PIC X(01).
+001580 01  WS-ARIT-REDONDEO      PIC X(01)     VALUE "T".
+001590 01  WS-ARIT-NUM1          PIC S9(9)V99.
+001600 01  WS-ARIT-NUM2          PIC S9(9)V99.
+001610 01  WS-ARIT-RESULTADO     PIC S9(9)V99.
+001620 01  WS-ARIT-RETURN-CODE   PIC 9(02).
+001630     88  WS-ARIT-DIVISOR-CERO            VALUE 08.
+001640     88  WS-ARIT-DESBORDAMIENTO           VALUE 12.
+001650 77  WS-OVERFLOW-SW        PIC X(01)     VALUE "N".
+001660     88  WS-OVERFLOW                      VALUE "Y".
+001670 01  WS-RUN-DATE           PIC 9(08).
+001680 01  WS-EDIT-RUN-ID        PIC ZZZZZZ9.
+001690 01  WS-RUN-ID             PIC 9(07).
+001700 01  WS-RUN-RETURN-CODE    PIC 9(02).
+001710 PROCEDURE DIVISION.
+001720 0000-MAINLINE.
+001730     PERFORM 1000-INITIALIZE
+001740     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001750         UNTIL WS-EOF
+001760     PERFORM 9000-TERMINATE
+001770     GOBACK.
+001780*
+001790* 1000-INITIALIZE - OPEN FILES, LOAD TIER TABLE, RESUME FROM THE
+001800*                   LAST CHECKPOINT WHEN ONE EXISTS, AND PRIME THE
+001810*                   FIRST READ.
+001820 1000-INITIALIZE.
+001830     OPEN INPUT TRAN-FILE
+001840     CALL "SERVICIO-CORRIDA" USING WS-RUN-DATE WS-RUN-ID
+001850         WS-RUN-RETURN-CODE
+001860     CANCEL "SERVICIO-CORRIDA"
+001870     MOVE WS-RUN-ID TO WS-EDIT-RUN-ID
+001880     PERFORM 1020-LEE-CHECKPOINT
+001890     IF WS-RESTART-COUNT > ZERO
+001900         OPEN EXTEND RESULT-FILE
+001910         OPEN EXTEND REJECT-FILE
+001920         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT WS-EDIT-COUNT
+001930         MOVE SPACES TO RESULT-RECORD
+001940         STRING "*** REANUDANDO DESPUES DE " WS-EDIT-COUNT
+001950             " - CORRIDA " WS-EDIT-RUN-ID
+001960             DELIMITED BY SIZE INTO RESULT-RECORD
+001970         WRITE RESULT-RECORD
+001980         DISPLAY RESULT-RECORD
+001990         PERFORM 1030-SALTA-PROCESADOS
+002000             VARYING WS-SKIP-IDX FROM 1 BY 1
+002010             UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR WS-EOF
+002020     ELSE
+002030         OPEN OUTPUT RESULT-FILE
+002040         OPEN OUTPUT REJECT-FILE
+002050         MOVE SPACES TO RESULT-RECORD
+002060         STRING "*** OPERACIONES-BASICAS - INICIO DE LOTE - "
+002070             "CORRIDA " WS-EDIT-RUN-ID
+002080             " - FECHA " WS-RUN-DATE " ***"
+002090             DELIMITED BY SIZE INTO RESULT-RECORD
+002100         WRITE RESULT-RECORD
+002110         DISPLAY RESULT-RECORD
+002120     END-IF
+002130     PERFORM 1050-LOAD-TIER-TABLE
+002140     PERFORM 2100-READ-TRAN-FILE.
+002150*
+002160* 1020-LEE-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, INTERRUPTED
+002170*                       RUN EXISTS, PICK UP THE RECORD COUNT, HASH
+002180*                       TOTAL AND DIVIDE/OVERFLOW REJECT COUNT IT
+002190*                       LEFT OFF AT, SO A RESTARTED RUN'S FINAL
+002200*                       RETURN-CODE STILL REFLECTS REJECTS THE
+002210*                       INTERRUPTED RUN ALREADY LOGGED.
+002220 1020-LEE-CHECKPOINT.
+002230     OPEN INPUT CHECKPOINT-FILE
+002240     IF WS-CHKPT-OK
+002250         READ CHECKPOINT-FILE
+002260             AT END
+002270                 CONTINUE
+002280             NOT AT END
+002290                 MOVE CHKPT-RECNO    TO WS-RESTART-COUNT
+002300                 MOVE CHKPT-HASH     TO WS-HASH-TOTAL
+002310                 MOVE CHKPT-ERRCOUNT TO WS-DIVIDE-ERROR-COUNT
+002320         END-READ
+002330         CLOSE CHECKPOINT-FILE
+002340     END-IF.
+002350*
+002360* 1030-SALTA-PROCESADOS - SKIP ONE ALREADY-PROCESSED TRANSACTION
+002370*                         SO A RESTART DOES NOT REPRODUCE OUTPUT
+002380*                         THAT THE INTERRUPTED RUN ALREADY WROTE.
+002390 1030-SALTA-PROCESADOS.
+002400     READ TRAN-FILE
+002410         AT END
+002420             MOVE "Y" TO WS-EOF-SW
+002430     END-READ.
+002440*
+002450* 1050-LOAD-TIER-TABLE - READ THE CONTROL FILE OF BAND CUTOFFS.
+002460 1050-LOAD-TIER-TABLE.
+002470     OPEN INPUT CONTROL-FILE
+002480     IF WS-CTL-OK
+002490         PERFORM 1060-LOAD-ONE-TIER
+002500             VARYING WS-TIER-IDX FROM 1 BY 1
+002510             UNTIL WS-TIER-IDX > 3
+002520         CLOSE CONTROL-FILE
+002530     END-IF.
+002540*
+002550* 1060-LOAD-ONE-TIER - LOAD ONE TIER ROW INTO THE TABLE.
+002560 1060-LOAD-ONE-TIER.
+002570     READ CONTROL-FILE
+002580         AT END
+002590             CONTINUE
+002600         NOT AT END
+002610             MOVE CTL-TIER-CODE  TO WS-TIER-CODE (WS-TIER-IDX)
+002620             MOVE CTL-TIER-LABEL TO WS-TIER-LABEL (WS-TIER-IDX)
+002630             MOVE CTL-TIER-LIMIT TO WS-TIER-LIMIT (WS-TIER-IDX)
+002640             ADD 1 TO WS-TIER-COUNT
+002650     END-READ.
+002660*
+002670* 2000-PROCESS-RECORD - CALCULATE THE FOUR RESULTS FOR ONE PAIR
+002680*                       AND WRITE THE RESULT LINE.
+002690 2000-PROCESS-RECORD.
+002700     MOVE TR-NUM1 TO NUM1
+002710     MOVE TR-NUM2 TO NUM2
+002720     MOVE "N" TO WS-DIVIDE-ERROR-SW
+002730     PERFORM 2040-CALCULA-OPERACIONES
+002740     ADD 1 TO WS-RECORD-COUNT
+002750     ADD RESULTADO TO WS-HASH-TOTAL
+002760     PERFORM 2050-CLASSIFY-RESULTADO
+002770     PERFORM 2200-WRITE-RESULT-LINE
+002780     ADD 1 TO WS-ITER-DESDE-CHKPT
+002790     IF WS-ITER-DESDE-CHKPT >= WS-CHECKPOINT-INTERVALO
+002800         PERFORM 2080-GRABA-CHECKPOINT
+002810     END-IF
+002820     PERFORM 2100-READ-TRAN-FILE.
+002830 2000-PROCESS-RECORD-EXIT.
+002840     EXIT.
+002850*
+002860* 2040-CALCULA-OPERACIONES - CALL THE SHARED ARITHMETIC SERVICE
+002870*                            ONCE PER OPERATION AND COLLECT ITS
+002880*                            RESULT, FLAGGING A ZERO DIVISOR OR AN
+002890*                            OVERFLOW ON ANY OF THE FOUR CALLS THE
+002900*                            SAME WAY THE INLINE DIVIDE USED TO
+002910*                            FLAG ITS OWN OVERFLOW.
+002920 2040-CALCULA-OPERACIONES.
+002930     MOVE "N" TO WS-OVERFLOW-SW
+002940     MOVE NUM1 TO WS-ARIT-NUM1
+002950     MOVE NUM2 TO WS-ARIT-NUM2
+002960     MOVE "S" TO WS-ARIT-OPERACION
+002970     CALL "SERVICIO-ARITMETICO" USING WS-ARIT-OPERACION
+002980         WS-ARIT-REDONDEO WS-ARIT-NUM1 WS-ARIT-NUM2
+002990         WS-ARIT-RESULTADO WS-ARIT-RETURN-CODE
+003000     CANCEL "SERVICIO-ARITMETICO"
+003010     MOVE WS-ARIT-RESULTADO TO RESULTADO
+003020     IF WS-ARIT-DESBORDAMIENTO
+003030         MOVE "Y" TO WS-OVERFLOW-SW
+003040     END-IF
+003050     MOVE "R" TO WS-ARIT-OPERACION
+003060     CALL "SERVICIO-ARITMETICO" USING WS-ARIT-OPERACION
+003070         WS-ARIT-REDONDEO WS-ARIT-NUM2 WS-ARIT-NUM1
+003080         WS-ARIT-RESULTADO WS-ARIT-RETURN-CODE
+003090     CANCEL "SERVICIO-ARITMETICO"
+003100     MOVE WS-ARIT-RESULTADO TO RESULTADO2
+003110     IF WS-ARIT-DESBORDAMIENTO
+003120         MOVE "Y" TO WS-OVERFLOW-SW
+003130     END-IF
+003140     MOVE "M" TO WS-ARIT-OPERACION
+003150     CALL "SERVICIO-ARITMETICO" USING WS-ARIT-OPERACION
+003160         WS-ARIT-REDONDEO WS-ARIT-NUM1 WS-ARIT-NUM2
+003170         WS-ARIT-RESULTADO WS-ARIT-RETURN-CODE
+003180     CANCEL "SERVICIO-ARITMETICO"
+003190     MOVE WS-ARIT-RESULTADO TO RESULTADO3
+003200     IF WS-ARIT-DESBORDAMIENTO
+003210         MOVE "Y" TO WS-OVERFLOW-SW
+003220     END-IF
+003230     MOVE "D" TO WS-ARIT-OPERACION
+003240     CALL "SERVICIO-ARITMETICO" USING WS-ARIT-OPERACION
+003250         WS-ARIT-REDONDEO WS-ARIT-NUM1 WS-ARIT-NUM2
+003260         WS-ARIT-RESULTADO WS-ARIT-RETURN-CODE
+003270     CANCEL "SERVICIO-ARITMETICO"
+003280     MOVE WS-ARIT-RESULTADO TO RESULTADO4
+003290     IF WS-ARIT-DESBORDAMIENTO
+003300         MOVE "Y" TO WS-OVERFLOW-SW
+003310     END-IF
+003320     IF WS-ARIT-DIVISOR-CERO
+003330         MOVE "Y" TO WS-DIVIDE-ERROR-SW
+003340         ADD 1 TO WS-DIVIDE-ERROR-COUNT
+003350         PERFORM 2070-WRITE-REJECT
+003360     END-IF
+003370     IF WS-OVERFLOW
+003380         MOVE "Y" TO WS-DIVIDE-ERROR-SW
+003390         ADD 1 TO WS-DIVIDE-ERROR-COUNT
+003400         PERFORM 2075-WRITE-REJECT-DESBORDAMIENTO
+003410     END-IF.
+003420*
+003430* 2050-CLASSIFY-RESULTADO - FIND THE FIRST TIER WHOSE LIMIT
+003440*                           COVERS RESULTADO (TABLE IS IN
+003450*                           ASCENDING LIMIT ORDER).
+003460 2050-CLASSIFY-RESULTADO.
+003470     MOVE "N" TO WS-TIER-FOUND-SW
+003480     MOVE "ALTA  " TO WS-CUR-TIER-LABEL
+003490     PERFORM 2060-TEST-ONE-TIER
+003500         VARYING WS-TIER-IDX FROM 1 BY 1
+003510         UNTIL WS-TIER-IDX > WS-TIER-COUNT
+003520            OR WS-TIER-FOUND.
+003530*
+003540* 2060-TEST-ONE-TIER - TEST A SINGLE TIER TABLE ENTRY.
+003550 2060-TEST-ONE-TIER.
+003560     IF RESULTADO NOT > WS-TIER-LIMIT (WS-TIER-IDX)
+003570         MOVE WS-TIER-LABEL (WS-TIER-IDX) TO WS-CUR-TIER-LABEL
+003580         MOVE "Y" TO WS-TIER-FOUND-SW
+003590     END-IF.
+003600*
+003610* 2070-WRITE-REJECT - LOG A ZERO-DIVISOR PAIR TO THE REJECT FILE
+003620*                     WITH A REASON CODE, SO THE PAIR CAN BE
+003630*                     TRACED BACK INSTEAD OF ONLY SHOWING UP AS
+003640*                     A PLACEHOLDER ON THE RESULT LINE.
+003650 2070-WRITE-REJECT.
+003660     MOVE TR-NUM1 TO WS-EDIT-TR-NUM1
+003670     MOVE TR-NUM2 TO WS-EDIT-TR-NUM2
+003680     MOVE SPACES TO REJECT-RECORD
+003690     STRING "REJ-DIVISORCERO NUM1=" WS-EDIT-TR-NUM1
+003700            " NUM2=" WS-EDIT-TR-NUM2
+003710            " RAZON=DIVISOR CERO EN LA DIVISION"
+003720         DELIMITED BY SIZE INTO REJECT-RECORD
+003730     WRITE REJECT-RECORD
+003740     DISPLAY REJECT-RECORD.
+003750*
+003760* 2075-WRITE-REJECT-DESBORDAMIENTO - LOG A PAIR WHOSE SUMA/RESTA/
+003770*                     MULT/DIV OVERFLOWED ITS RESULT FIELD, THE
+003780*                     SAME WAY 2070-WRITE-REJECT LOGS A ZERO
+003790*                     DIVISOR.
+003800 2075-WRITE-REJECT-DESBORDAMIENTO.
+003810     MOVE TR-NUM1 TO WS-EDIT-TR-NUM1
+003820     MOVE TR-NUM2 TO WS-EDIT-TR-NUM2
+003830     MOVE SPACES TO REJECT-RECORD
+003840     STRING "REJ-DESBORDAMIENTO NUM1=" WS-EDIT-TR-NUM1
+003850            " NUM2=" WS-EDIT-TR-NUM2
+003860            " RAZON=RESULTADO FUERA DE RANGO"
+003870         DELIMITED BY SIZE INTO REJECT-RECORD
+003880     WRITE REJECT-RECORD
+003890     DISPLAY REJECT-RECORD.
+003900*
+003910* 2100-READ-TRAN-FILE - READ ONE TRANSACTION, SET EOF SWITCH.
+003920 2100-READ-TRAN-FILE.
+003930     READ TRAN-FILE
+003940         AT END
+003950             MOVE "Y" TO WS-EOF-SW
+003960     END-READ.
+003970*
+003980* 2200-WRITE-RESULT-LINE - FORMAT AND WRITE ONE OUTPUT LINE.
+003990 2200-WRITE-RESULT-LINE.
+004000     MOVE RESULTADO  TO WS-EDIT-RESULTADO
+004010     MOVE RESULTADO2 TO WS-EDIT-RESULTADO2
+004020     MOVE RESULTADO3 TO WS-EDIT-RESULTADO3
+004030     MOVE RESULTADO4 TO WS-EDIT-RESULTADO4
+004040     MOVE SPACES TO RESULT-RECORD
+004050     EVALUATE TRUE
+004060         WHEN WS-ARIT-DIVISOR-CERO
+004070             STRING "SUMA=" WS-EDIT-RESULTADO
+004080                    " RESTA=" WS-EDIT-RESULTADO2
+004090                    " MULT=" WS-EDIT-RESULTADO3
+004100                    " DIV=**** (DIVISOR CERO)"
+004110                 DELIMITED BY SIZE INTO RESULT-RECORD
+004120         WHEN WS-OVERFLOW
+004130             STRING "SUMA=" WS-EDIT-RESULTADO
+004140                    " RESTA=" WS-EDIT-RESULTADO2
+004150                    " MULT=" WS-EDIT-RESULTADO3
+004160                    " DIV=" WS-EDIT-RESULTADO4
+004170                    " **** (DESBORDAMIENTO) ****"
+004180                 DELIMITED BY SIZE INTO RESULT-RECORD
+004190         WHEN OTHER
+004200             STRING "SUMA=" WS-EDIT-RESULTADO
+004210                    " RESTA=" WS-EDIT-RESULTADO2
+004220                    " MULT=" WS-EDIT-RESULTADO3
+004230                    " DIV=" WS-EDIT-RESULTADO4
+004240                    " NIVEL=" WS-CUR-TIER-LABEL
+004250                 DELIMITED BY SIZE INTO RESULT-RECORD
+004260     END-EVALUATE
+004270     WRITE RESULT-RECORD
+004280     DISPLAY RESULT-RECORD.
+004290*
+004300* 2080-GRABA-CHECKPOINT - SAVE THE RECORD COUNT, RUNNING HASH AND
+004310*                         DIVIDE/OVERFLOW REJECT COUNT REACHED SO
+004320*                         FAR AS THE LATEST CHECKPOINT AND RESET
+004330*                         THE INTERVAL COUNT.
+004340 2080-GRABA-CHECKPOINT.
+004350     OPEN OUTPUT CHECKPOINT-FILE
+004360     MOVE WS-RECORD-COUNT      TO CHKPT-RECNO
+004370     MOVE WS-HASH-TOTAL        TO CHKPT-HASH
+004380     MOVE WS-DIVIDE-ERROR-COUNT TO CHKPT-ERRCOUNT
+004390     WRITE CHECKPOINT-RECORD
+004400     CLOSE CHECKPOINT-FILE
+004410     MOVE ZERO TO WS-ITER-DESDE-CHKPT.
+004420*
+004430* 9000-TERMINATE - PRINT RUN TRAILER (COUNT/HASH), CLOSE FILES,
+004440*                  AND CLEAR THE CHECKPOINT SINCE THE WHOLE
+004450*                  TRANSACTION FILE FINISHED.
+004460 9000-TERMINATE.
+004470     MOVE WS-RECORD-COUNT TO WS-EDIT-COUNT
+004480     MOVE WS-HASH-TOTAL   TO WS-EDIT-HASH
+004490     MOVE SPACES TO RESULT-RECORD
+004500     STRING "*** FIN DE LOTE - REGISTROS=" WS-EDIT-COUNT
+004510            " HASH-RESULTADO=" WS-EDIT-HASH " ***"
+004520         DELIMITED BY SIZE INTO RESULT-RECORD
+004530     WRITE RESULT-RECORD
+004540     DISPLAY RESULT-RECORD
+004550     CLOSE TRAN-FILE
+004560     CLOSE RESULT-FILE
+004570     CLOSE REJECT-FILE
+004580     OPEN OUTPUT CHECKPOINT-FILE
+004590     CLOSE CHECKPOINT-FILE
+004600     IF WS-DIVIDE-ERROR-COUNT > ZERO
+004610         MOVE 4 TO RETURN-CODE
+004620     ELSE
+004630         MOVE ZERO TO RETURN-CODE
+004640     END-IF.
+004650 END PROGRAM OPERACIONES-BASICAS.
