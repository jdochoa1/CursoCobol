@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CAPITULO-23.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  ONLINE INQUIRY AGAINST EMPLOYEE-MASTER.  THE OPERATOR
+000180*           KEYS IN AN EMPLOYEE-ID AND SEES THAT PERSON'S
+000190*           NOMBRE, APELLIDOS, EDAD AND AGE BRACKET ON SCREEN
+000200*           WITHOUT HAVING TO RERUN THE CLASSIFICATION REPORT.
+000205* TECTONICS. cobc
+000210*----------------------------------------------------------------*
+000220* MODIFICATION HISTORY.
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-08 DAO  ORIGINAL VERSION.
+000250*----------------------------------------------------------------*
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEEMASTER"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS EMP-ID
+000330         FILE STATUS IS WS-EMP-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  EMPLOYEE-MASTER.
+000370 01  EMPLOYEE-RECORD.
+000380     05  EMP-ID              PIC 9(06).
+000390     05  EMP-NOMBRE          PIC X(15).
+000400     05  EMP-APELLIDOS       PIC X(20).
+000410     05  EMP-FECHA-NAC       PIC 9(08).
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-EMP-STATUS           PIC X(02).
+000440     88  WS-EMP-OK                        VALUE "00".
+000450     88  WS-EMP-NOT-FOUND                 VALUE "23".
+000460     88  WS-EMP-FILE-MISSING              VALUE "35".
+000470 01  WS-EMP-ID               PIC 9(06).
+000480 01  WS-FECHA-NAC            PIC 9(08).
+000490 01  WS-FECHA-NAC-R REDEFINES WS-FECHA-NAC.
+000500     05  WS-NAC-ANIO         PIC 9(04).
+000510     05  WS-NAC-MES          PIC 9(02).
+000520     05  WS-NAC-DIA          PIC 9(02).
+000530 01  WS-FECHA-ACTUAL         PIC 9(08).
+000540 01  WS-FECHA-ACTUAL-R REDEFINES WS-FECHA-ACTUAL.
+000550     05  WS-ACT-ANIO         PIC 9(04).
+000560     05  WS-ACT-MES          PIC 9(02).
+000570     05  WS-ACT-DIA          PIC 9(02).
+000580 01  WS-EDAD                 PIC 999.
+000590     88  JOVEN                          VALUE 1 THRU 40.
+000600     88  MADURO                         VALUE 41 THRU 65.
+000610     88  ANCIANO                        VALUE 66 THRU 100.
+000620 01  WS-BRACKET-TEXT         PIC X(20).
+000630 01  WS-CONTINUAR-SW         PIC X(01)     VALUE "S".
+000640     88  WS-CONTINUAR                     VALUE "S".
+000650 PROCEDURE DIVISION.
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALIZE
+000680     PERFORM 2000-CONSULTA-UNA UNTIL NOT WS-CONTINUAR
+000690     PERFORM 9000-TERMINATE
+000700     GOBACK.
+000710*
+000720* 1000-INITIALIZE - OPEN THE EMPLOYEE-MASTER FILE FOR INQUIRY.
+000730 1000-INITIALIZE.
+000740     OPEN INPUT EMPLOYEE-MASTER
+000750     IF WS-EMP-FILE-MISSING
+000760         DISPLAY "ERROR - EMPLOYEE-MASTER NO EXISTE TODAVIA."
+000770         MOVE "N" TO WS-CONTINUAR-SW
+000780     END-IF.
+000790*
+000800* 2000-CONSULTA-UNA - PROMPT FOR ONE EMPLOYEE-ID, LOOK IT UP AND
+000810*                     SHOW ITS DATA, THEN ASK WHETHER TO CONTINUE.
+000820 2000-CONSULTA-UNA.
+000830     DISPLAY "Employee-Id a consultar: " WITH NO ADVANCING
+000840     ACCEPT WS-EMP-ID
+000850     MOVE WS-EMP-ID TO EMP-ID
+000860     READ EMPLOYEE-MASTER
+000870         INVALID KEY
+000880             DISPLAY "ERROR - EMPLOYEE-ID NO EXISTE: " WS-EMP-ID
+000890         NOT INVALID KEY
+000900             PERFORM 2050-MUESTRA-DATOS
+000910     END-READ
+000920     PERFORM 2100-PREGUNTA-CONTINUAR.
+000930*
+000940* 2050-MUESTRA-DATOS - DERIVE EDAD/BRACKET AND DISPLAY THE
+000950*                      PERSON'S DATA ON SCREEN.
+000960 2050-MUESTRA-DATOS.
+000970     MOVE EMP-FECHA-NAC TO WS-FECHA-NAC
+000980     PERFORM 2060-CALCULA-EDAD
+000990     PERFORM 2070-CLASSIFY-EDAD
+001000     DISPLAY "Employee-Id: " EMP-ID
+001010     DISPLAY "Nombre: "      EMP-NOMBRE
+001020     DISPLAY "Apellidos: "   EMP-APELLIDOS
+001030     DISPLAY "Edad: "        WS-EDAD
+001040     DISPLAY "Bracket: "     WS-BRACKET-TEXT.
+001050*
+001060* 2060-CALCULA-EDAD - DERIVE EDAD FROM FECHA-NAC AS OF TODAY.
+001070 2060-CALCULA-EDAD.
+001080     ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+001090     COMPUTE WS-EDAD = WS-ACT-ANIO - WS-NAC-ANIO
+001100     IF WS-ACT-MES < WS-NAC-MES
+001110         SUBTRACT 1 FROM WS-EDAD
+001120     ELSE
+001130         IF WS-ACT-MES = WS-NAC-MES AND WS-ACT-DIA < WS-NAC-DIA
+001140             SUBTRACT 1 FROM WS-EDAD
+001150         END-IF
+001160     END-IF.
+001170*
+001180* 2070-CLASSIFY-EDAD - SET WS-BRACKET-TEXT FROM THE 88-LEVELS.
+001190 2070-CLASSIFY-EDAD.
+001200     EVALUATE TRUE
+001210         WHEN JOVEN
+001220             MOVE "JOVEN"    TO WS-BRACKET-TEXT
+001230         WHEN MADURO
+001240             MOVE "MADURO"   TO WS-BRACKET-TEXT
+001250         WHEN ANCIANO
+001260             MOVE "ANCIANO"  TO WS-BRACKET-TEXT
+001270         WHEN OTHER
+001280             MOVE "EDAD INVALIDA" TO WS-BRACKET-TEXT
+001290     END-EVALUATE.
+001300*
+001310* 2100-PREGUNTA-CONTINUAR - ASK WHETHER TO LOOK UP ANOTHER
+001320*                           EMPLOYEE-ID.
+001330 2100-PREGUNTA-CONTINUAR.
+001340     DISPLAY "Otra consulta (S/N): " WITH NO ADVANCING
+001350     ACCEPT WS-CONTINUAR-SW.
+001360*
+001370* 9000-TERMINATE - CLOSE THE FILE.
+001380 9000-TERMINATE.
+001390     CLOSE EMPLOYEE-MASTER
+001400     MOVE ZERO TO RETURN-CODE.
+001410 END PROGRAM CAPITULO-23.
