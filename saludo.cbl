@@ -1,24 +1,39 @@
-      ******************************************************************
-      * Author: David Ochoa
-      * Date: 18/01/2023
-      * Purpose: Learning
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SALUDO PIC X(22).
-       01  TITULO PIC A(40) VALUE 'Tutorial de COBOL'.
-       01  NUMERO PIC 9(1) VALUE 5.
-
-       PROCEDURE DIVISION.
-       DISPLAY "HOLA MUNDO".
-       MOVE "Bienvenido a mi canal." TO SALUDO.
-       DISPLAY "Muy Buenas, " SALUDO.
-       DISPLAY "Titulo : " TITULO.
-       DISPLAY "Este es el tutorial: " NUMERO.
-       STOP RUN.
-
-       END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
+000120 AUTHOR. DAVID OCHOA.
+000130 INSTALLATION. DEPTO. DE PROCESO DE DATOS.
+000140 DATE-WRITTEN. 18/01/2023.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* PURPOSE.  LEARNING EXERCISE - DISPLAYS A STARTUP BANNER AND A
+000180*           TUTORIAL NUMBER.
+000190* TECTONICS. cobc
+000200*----------------------------------------------------------------*
+000210* MODIFICATION HISTORY.
+000220* DATE       INIT DESCRIPTION
+000230* 2023-01-18 DAO  ORIGINAL VERSION.  HARDCODED THE GREETING AND
+000240*                 TITLE AND DISPLAYED THEM DIRECTLY.
+000250* 2026-08-08 DAO  THE GREETING AND TITLE ARE NOW PASSED TO THE
+000260*                 SHARED BANNER-INICIO SUBROUTINE, WHICH DOES THE
+000270*                 ACTUAL DISPLAY AND SUPPORTS A LANGUAGE SWITCH SO
+000280*                 OTHER PROGRAMS CAN SHOW THE SAME KIND OF BANNER
+000290*                 LOCALIZED WITHOUT COPYING THIS DISPLAY LOGIC.
+000300*----------------------------------------------------------------*
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-IDIOMA                PIC X(01)     VALUE "E".
+000340 01  WS-SALUDO                PIC X(40)
+000350     VALUE "Bienvenido a mi canal.".
+000360 01  WS-TITULO                PIC X(40)
+000370     VALUE "Tutorial de COBOL".
+000380 01  WS-RETURN-CODE           PIC 9(02)     VALUE ZERO.
+000390 01  NUMERO                   PIC 9(01)     VALUE 5.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     DISPLAY "HOLA MUNDO"
+000430     CALL "BANNER-INICIO" USING WS-IDIOMA WS-SALUDO WS-TITULO
+000440         WS-RETURN-CODE
+000450     CANCEL "BANNER-INICIO"
+000460     DISPLAY "Este es el tutorial: " NUMERO
+000470     STOP RUN.
+000480 END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
